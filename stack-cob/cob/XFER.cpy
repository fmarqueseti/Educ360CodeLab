@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FILE NAME   : XFER                                             *
+      * DATE        : 2025-08-06                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : INTERLIBRARY TRANSFER HISTORY RECORD COPY BOOK   *
+      * LRECL       : 40                                               *
+      ******************************************************************
+       01 XFER-RECORD.
+           05 XFER-ID                PIC X(05).
+           05 XFER-FILIAL-ORIGEM     PIC X(04).
+           05 XFER-FILIAL-DESTINO    PIC X(04).
+           05 XFER-DATA-MOVIMENTO    PIC 9(08).
+           05 FILLER                 PIC X(19).
