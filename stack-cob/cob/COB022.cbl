@@ -0,0 +1,171 @@
+      ******************************************************************
+      * FILE NAME   : COB022                                           *
+      * DATE        : 2025-08-06                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : INTERLIBRARY TRANSFER TRANSACTIONS - MOVES A     *
+      *               COPY FROM ITS CURRENT BRANCH (REC-FILIAL) TO A   *
+      *               DESTINATION BRANCH AND LOGS THE TRANSFER         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB022.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-OUT  ASSIGN       TO SEQOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+           SELECT SEQ-XFER ASSIGN       TO SEQXFER
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-XFER-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-OUT.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-XFER.
+       COPY 'XFER'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-XFER-FILE-STATUS      PIC 9(02).
+       77  WS-REC-TRANSFERIDO       PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-REJEITADO         PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+      *
+       01  WS-TRANS-DATA.           *> LRECL 17
+           05 WS-TRANS-ID           PIC X(05).
+           05 WS-TRANS-FILIAL-DEST  PIC X(04).
+           05 WS-TRANS-DATA-MOV     PIC 9(08).
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
+           05 WS-ABEND-MESSAGE      PIC X(30)              VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-TRANS-ID EQUAL SPACES.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN I-O SEQ-OUT.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN EXTEND SEQ-XFER.
+           IF WS-XFER-FILE-STATUS NOT EQUAL 00
+               MOVE WS-XFER-FILE-STATUS        TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. TRANSF" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           ACCEPT WS-TRANS-DATA.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE WS-TRANS-ID TO REC-ID.
+           READ SEQ-OUT
+               INVALID KEY
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' WS-TRANS-ID
+               NOT INVALID KEY
+                   PERFORM 310-APLICA-TRANSFERENCIA
+           END-READ.
+      *
+           ACCEPT WS-TRANS-DATA.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-APLICA-TRANSFERENCIA SECTION.
+           IF REC-STATUS EQUAL 'E'
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'LIVRO EMPRESTADO, TRANSF. NEGADA: ' WS-TRANS-ID
+               GO TO 310-APLICA-TRANSFERENCIA-END
+           END-IF.
+      *
+           IF WS-TRANS-FILIAL-DEST EQUAL REC-FILIAL
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'FILIAL DESTINO IGUAL A ORIGEM: ' WS-TRANS-ID
+               GO TO 310-APLICA-TRANSFERENCIA-END
+           END-IF.
+      *
+           MOVE WS-TRANS-ID          TO XFER-ID
+           MOVE REC-FILIAL           TO XFER-FILIAL-ORIGEM
+           MOVE WS-TRANS-FILIAL-DEST TO XFER-FILIAL-DESTINO
+           MOVE WS-TRANS-DATA-MOV    TO XFER-DATA-MOVIMENTO.
+      *
+           MOVE WS-TRANS-FILIAL-DEST TO REC-FILIAL.
+           REWRITE SEQ-RECORD.
+           ADD 1 TO WS-REC-TRANSFERIDO.
+      *
+           WRITE XFER-RECORD.
+       310-APLICA-TRANSFERENCIA-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' LIVROS TRANSFERIDOS    ' WS-REC-TRANSFERIDO '  *'.
+           DISPLAY ' TRANSACOES REJEITADAS  ' WS-REC-REJEITADO   '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-OUT.
+      *
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS             TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE SEQ-XFER.
+           IF WS-XFER-FILE-STATUS NOT EQUAL 00
+               MOVE WS-XFER-FILE-STATUS         TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR ARQ. TRANSF" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB022.
