@@ -0,0 +1,261 @@
+      ******************************************************************
+      * FILE NAME   : COB012                                           *
+      * DATE        : 2025-06-25                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : CHECKOUT/RETURN TRANSACTIONS FOR BOOK LOANS      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB012.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-OUT  ASSIGN       TO SEQOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+           SELECT SEQ-LOAN ASSIGN       TO SEQLOAN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-LOAN-FILE-STATUS.
+           SELECT SEQ-FINE ASSIGN       TO SEQFINE
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-FINE-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-OUT.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-LOAN.
+       COPY 'LOAN'.
+      *
+       FD  SEQ-FINE.
+       COPY 'FINES'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-LOAN-FILE-STATUS      PIC 9(02).
+       77  WS-FINE-FILE-STATUS      PIC 9(02).
+       77  WS-REC-RETIRADO          PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-DEVOLVIDO         PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-REJEITADO         PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-MULTADO           PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+      *
+       77  WS-VLR-MULTA-DIA         PIC 9(04)V9(2)         VALUE 0,50.
+       77  WS-DIAS-ATRASO           PIC S9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-VLR-MULTA             PIC 9(06)V9(2) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+       01  WS-TRANS-DATA.           *> LRECL 24 + 08
+           05 WS-TRANS-LINE01       PIC X(24).
+           05 REDEFINES WS-TRANS-LINE01.
+               10 WS-TRANS-ID        PIC X(05).
+               10 WS-TRANS-ACAO      PIC X(01).
+                   88 WS-ACAO-RETIRADA             VALUE 'C'.
+                   88 WS-ACAO-DEVOLUCAO            VALUE 'D'.
+               10 WS-TRANS-MUTUARIO  PIC X(10).
+               10 WS-TRANS-DATA-DEV  PIC 9(08).
+           05 WS-TRANS-LINE02       PIC X(08).
+           05 REDEFINES WS-TRANS-LINE02.
+               10 WS-TRANS-DATA-MOV  PIC 9(08).
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
+           05 WS-ABEND-MESSAGE      PIC X(30)              VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-TRANS-ID EQUAL SPACES.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN I-O SEQ-OUT.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN EXTEND SEQ-LOAN.
+           IF WS-LOAN-FILE-STATUS NOT EQUAL 00
+               MOVE WS-LOAN-FILE-STATUS        TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. EMPR." TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN EXTEND SEQ-FINE.
+           IF WS-FINE-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FINE-FILE-STATUS        TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. MULTA" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           ACCEPT WS-TRANS-LINE01.
+           ACCEPT WS-TRANS-LINE02.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE WS-TRANS-ID TO REC-ID.
+           READ SEQ-OUT
+               INVALID KEY
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' WS-TRANS-ID
+               NOT INVALID KEY
+                   PERFORM 310-APLICA-TRANSACAO
+           END-READ.
+      *
+           ACCEPT WS-TRANS-LINE01.
+           ACCEPT WS-TRANS-LINE02.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-APLICA-TRANSACAO SECTION.
+           EVALUATE TRUE
+               WHEN WS-ACAO-RETIRADA
+                   PERFORM 320-RETIRA-LIVRO
+               WHEN WS-ACAO-DEVOLUCAO
+                   PERFORM 330-DEVOLVE-LIVRO
+               WHEN OTHER
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'ACAO INVALIDA PARA O REGISTRO: ' WS-TRANS-ID
+           END-EVALUATE.
+       310-APLICA-TRANSACAO-END. EXIT.
+      *
+       320-RETIRA-LIVRO SECTION.
+           IF REC-STATUS EQUAL 'E' OR REC-STATUS EQUAL 'B'
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'LIVRO INDISPONIVEL PARA RETIRADA: ' WS-TRANS-ID
+               GO TO 320-RETIRA-LIVRO-END
+           END-IF.
+      *
+           MOVE 'E'              TO REC-STATUS
+           MOVE WS-TRANS-MUTUARIO TO REC-MUTUARIO
+           MOVE WS-TRANS-DATA-DEV TO REC-DATA-DEVOLUCAO.
+           REWRITE SEQ-RECORD.
+           ADD 1 TO WS-REC-RETIRADO.
+      *
+           MOVE WS-TRANS-ID       TO LOAN-ID
+           MOVE 'C'                TO LOAN-ACAO
+           MOVE WS-TRANS-MUTUARIO TO LOAN-MUTUARIO
+           MOVE WS-TRANS-DATA-MOV TO LOAN-DATA-MOVIMENTO
+           MOVE WS-TRANS-DATA-DEV TO LOAN-DATA-DEVOLUCAO.
+           WRITE LOAN-RECORD.
+       320-RETIRA-LIVRO-END. EXIT.
+      *
+       330-DEVOLVE-LIVRO SECTION.
+           IF REC-STATUS NOT EQUAL 'E'
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'LIVRO NAO ESTAVA RETIRADO: ' WS-TRANS-ID
+               GO TO 330-DEVOLVE-LIVRO-END
+           END-IF.
+      *
+           MOVE WS-TRANS-MUTUARIO TO LOAN-MUTUARIO
+           MOVE WS-TRANS-DATA-MOV TO LOAN-DATA-MOVIMENTO
+           MOVE REC-DATA-DEVOLUCAO TO LOAN-DATA-DEVOLUCAO.
+      *
+           MOVE 'L'      TO REC-STATUS
+           MOVE SPACES   TO REC-MUTUARIO
+           MOVE ZEROES   TO REC-DATA-DEVOLUCAO.
+           REWRITE SEQ-RECORD.
+           ADD 1 TO WS-REC-DEVOLVIDO.
+      *
+           MOVE WS-TRANS-ID TO LOAN-ID.
+           MOVE 'D'         TO LOAN-ACAO.
+           WRITE LOAN-RECORD.
+      *
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-TRANS-DATA-MOV) -
+               FUNCTION INTEGER-OF-DATE(LOAN-DATA-DEVOLUCAO).
+           IF WS-DIAS-ATRASO GREATER THAN ZEROES
+               PERFORM 335-REGISTRA-MULTA
+           END-IF.
+       330-DEVOLVE-LIVRO-END. EXIT.
+      *
+       335-REGISTRA-MULTA SECTION.
+           COMPUTE WS-VLR-MULTA ROUNDED =
+               WS-DIAS-ATRASO * WS-VLR-MULTA-DIA.
+      *
+           MOVE WS-TRANS-ID       TO FINE-ID
+           MOVE WS-TRANS-MUTUARIO TO FINE-MUTUARIO
+           MOVE WS-TRANS-DATA-MOV TO FINE-DATA-MOVIMENTO
+           MOVE WS-DIAS-ATRASO    TO FINE-DIAS-ATRASO
+           MOVE WS-VLR-MULTA      TO FINE-VALOR.
+           WRITE FINES-RECORD.
+           ADD 1 TO WS-REC-MULTADO.
+       335-REGISTRA-MULTA-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' LIVROS RETIRADOS       ' WS-REC-RETIRADO   '  *'.
+           DISPLAY ' LIVROS DEVOLVIDOS      ' WS-REC-DEVOLVIDO  '  *'.
+           DISPLAY ' DEVOLUCOES COM MULTA   ' WS-REC-MULTADO    '  *'.
+           DISPLAY ' TRANSACOES REJEITADAS  ' WS-REC-REJEITADO  '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-OUT.
+      *
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS             TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE SEQ-LOAN.
+           IF WS-LOAN-FILE-STATUS NOT EQUAL 00
+               MOVE WS-LOAN-FILE-STATUS         TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR ARQ. EMPR." TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE SEQ-FINE.
+           IF WS-FINE-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FINE-FILE-STATUS         TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR ARQ. MULTA" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB012.
