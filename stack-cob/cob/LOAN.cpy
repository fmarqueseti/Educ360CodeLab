@@ -0,0 +1,17 @@
+      ******************************************************************
+      * FILE NAME   : LOAN                                             *
+      * DATE        : 2025-06-25                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : LOAN TRANSACTION HISTORY RECORD COPY BOOK        *
+      * LRECL       : 58                                               *
+      ******************************************************************
+       01 LOAN-RECORD.
+           05 LOAN-ID                PIC X(05).
+           05 LOAN-ACAO              PIC X(01).
+               88 LOAN-ACAO-RETIRADA            VALUE 'C'.
+               88 LOAN-ACAO-DEVOLUCAO           VALUE 'D'.
+           05 LOAN-MUTUARIO          PIC X(10).
+           05 LOAN-DATA-MOVIMENTO    PIC 9(08).
+           05 LOAN-DATA-DEVOLUCAO    PIC 9(08).
+           05 FILLER                 PIC X(26).
