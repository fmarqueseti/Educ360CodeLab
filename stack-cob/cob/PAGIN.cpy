@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FILE NAME   : PAGIN                                            *
+      * DATE        : 2025-06-30                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BATCH PAYMENT INPUT RECORD COPY BOOK             *
+      * LRECL       : 20                                               *
+      ******************************************************************
+       01 PAGIN-RECORD.
+           05 PAGIN-CONTA            PIC X(06).
+           05 PAGIN-VALOR            PIC 9(06)V9(02).
+           05 FILLER                 PIC X(06).
