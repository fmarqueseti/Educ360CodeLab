@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FILE NAME   : ERRLOG                                           *
+      * DATE        : 2025-07-08                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : SHARED ABEND ERROR LOG RECORD COPY BOOK          *
+      * LRECL       : 60                                               *
+      ******************************************************************
+       01 ERRLOG-RECORD.
+           05 ERRLOG-PROGRAMA        PIC X(08).
+           05 ERRLOG-CODIGO          PIC 9(02).
+           05 ERRLOG-MENSAGEM        PIC X(30).
+           05 ERRLOG-TIMESTAMP       PIC X(14).
+           05 FILLER                 PIC X(06).
