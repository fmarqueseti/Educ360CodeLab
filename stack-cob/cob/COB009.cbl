@@ -4,6 +4,10 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : RECORDING A RECORD ON A SEQUENTIAL FILE          *
+      * 2025-07-08 FM  ABENDS ARE NOW ALSO APPENDED TO THE SHARED      *
+      *                ERRLOG HISTORY FILE                             *
+      * 2025-08-03 FM  WRITES A HEADER/TRAILER ENVELOPE AROUND THE     *
+      *                LOAD SO COB008/COB010 CAN VALIDATE THE FILE     *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB009.
@@ -17,31 +21,72 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SEQ-OUT  ASSIGN       TO SEQOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+           SELECT SEQ-REJ  ASSIGN       TO SEQREJ
                            ORGANIZATION IS SEQUENTIAL
                            ACCESS MODE  IS SEQUENTIAL
-                           FILE STATUS  IS WS-FILE-STATUS.
+                           FILE STATUS  IS WS-REJ-FILE-STATUS.
+           SELECT ERR-LOG  ASSIGN       TO ERRLOG
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-ERRLOG-FILE-STATUS.
+           SELECT BOOKHDR  ASSIGN       TO BOOKHDR
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-HDR-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  SEQ-OUT.
        COPY 'BOOKS'.
+      *
+       FD  SEQ-REJ.
+       COPY 'BOOKREJ'.
+      *
+       FD  ERR-LOG.
+       COPY 'ERRLOG'.
+      *
+       FD  BOOKHDR.
+       COPY 'BOOKHDR'.
       *
        WORKING-STORAGE SECTION.
        77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-REJ-FILE-STATUS       PIC 9(02).
+       77  WS-ERRLOG-FILE-STATUS    PIC 9(02).
+       77  WS-HDR-FILE-STATUS       PIC 9(02).
        77  WS-REC-WRITE             PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-REJECT            PIC 9(03) USAGE COMP-3 VALUE ZEROES.
        77  WS-STATUS-READ           PIC X(10)              VALUE SPACES.
       *
-       01  WS-INPUT-DATA.        *> LRECL 90
+       77  WS-QTD-CARREGADOS        PIC 9(04) USAGE COMP-3 VALUE ZEROES.
+       77  WS-IDX                   PIC 9(04) USAGE COMP-3 VALUE ZEROES.
+       77  WS-DUPLICADO-SW          PIC X(01)              VALUE 'N'.
+           88 WS-DUPLICADO                                 VALUE 'S'.
+       77  WS-INVALIDO-SW           PIC X(01)              VALUE 'N'.
+           88 WS-INVALIDO                                  VALUE 'S'.
+       77  WS-MOTIVO-INVALIDO       PIC X(04)              VALUE SPACES.
+       77  WS-ANO-ATUAL             PIC 9(04)              VALUE ZEROES.
+       01  WS-IDS-CARREGADOS.
+           05 WS-ID-CARREGADO       PIC X(05) OCCURS 9999 TIMES.
+      *
+       01  WS-INPUT-DATA.        *> LRECL 106
            05 WS-LINE01             PIC X(65).
            05 REDEFINES WS-LINE01.
                10 WS-ID             PIC X(05).
                10 WS-TITULO         PIC X(30).
                10 WS-AUTOR          PIC X(30).
-           05 WS-LINE02             PIC X(24).
+           05 WS-LINE02             PIC X(25).
            05 REDEFINES WS-LINE02.
                10 WS-ANO-PUBL       PIC 9(04).
                10 WS-GENERO         PIC X(20).
                10 WS-STATUS         PIC X(01).
+           05 WS-LINE03             PIC X(16).
+           05 REDEFINES WS-LINE03.
+               10 WS-ISBN           PIC X(13).
+               10 WS-COPIAS         PIC 9(03).
       *
        01  WS-ABEND.
            05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
@@ -58,15 +103,45 @@
        000-MAIN-END. EXIT.
       *
        100-OPEN-DATA SECTION.
+           OPEN EXTEND ERR-LOG.
+           IF WS-ERRLOG-FILE-STATUS NOT EQUAL 00
+               MOVE WS-ERRLOG-FILE-STATUS     TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ERRLOG"    TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
            OPEN OUTPUT SEQ-OUT.
            IF WS-FILE-STATUS NOT EQUAL 00
                MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
                MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
                PERFORM 600-ROT-ABEND
            END-IF.
+      *
+           OPEN OUTPUT SEQ-REJ.
+           IF WS-REJ-FILE-STATUS NOT EQUAL 00
+               MOVE WS-REJ-FILE-STATUS         TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR REJ. FILE"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT BOOKHDR.
+           IF WS-HDR-FILE-STATUS NOT EQUAL 00
+               MOVE WS-HDR-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR BOOKHDR"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+      *
+           MOVE 'HDR'                       TO BOOKHDR-TIPO
+           MOVE 'BOOKS'                     TO BOOKHDR-FILE-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO BOOKHDR-DATA-CARGA
+           MOVE ZEROES                      TO BOOKHDR-QTD-REGISTROS.
+           WRITE BOOKHDR-RECORD.
       *
            ACCEPT WS-LINE01.
            ACCEPT WS-LINE02.
+           ACCEPT WS-LINE03.
       *
        100-OPEN-DATA-END. EXIT.
       *
@@ -74,14 +149,90 @@
        200-VALIDATE-DATA-END. EXIT.
       *
        300-PROCESS-DATA SECTION.
-           MOVE WS-INPUT-DATA TO SEQ-RECORD.
-           WRITE SEQ-RECORD.
-           ADD 1 TO WS-REC-WRITE.
+           PERFORM 320-VALIDA-CAMPOS.
+           IF NOT WS-INVALIDO
+               PERFORM 310-CHECK-DUPLICATE
+           END-IF.
+      *
+           IF WS-INVALIDO
+               MOVE WS-ID              TO REJ-ID
+               MOVE WS-TITULO          TO REJ-TITULO
+               MOVE WS-AUTOR           TO REJ-AUTOR
+               MOVE WS-ANO-PUBL        TO REJ-ANO-PUBL
+               MOVE WS-GENERO          TO REJ-GENERO
+               MOVE WS-STATUS          TO REJ-STATUS
+               MOVE WS-MOTIVO-INVALIDO TO REJ-MOTIVO
+               WRITE REJ-RECORD
+               ADD 1 TO WS-REC-REJECT
+           ELSE
+               IF WS-DUPLICADO
+                   MOVE WS-ID          TO REJ-ID
+                   MOVE WS-TITULO      TO REJ-TITULO
+                   MOVE WS-AUTOR       TO REJ-AUTOR
+                   MOVE WS-ANO-PUBL    TO REJ-ANO-PUBL
+                   MOVE WS-GENERO      TO REJ-GENERO
+                   MOVE WS-STATUS      TO REJ-STATUS
+                   MOVE "DUPL"         TO REJ-MOTIVO
+                   WRITE REJ-RECORD
+                   ADD 1 TO WS-REC-REJECT
+               ELSE
+                   MOVE WS-INPUT-DATA TO SEQ-RECORD
+                   WRITE SEQ-RECORD
+                   ADD 1 TO WS-REC-WRITE
+                   IF WS-QTD-CARREGADOS LESS THAN 9999
+                       ADD 1 TO WS-QTD-CARREGADOS
+                       MOVE WS-ID TO
+                           WS-ID-CARREGADO(WS-QTD-CARREGADOS)
+                   ELSE
+                       DISPLAY 'LIMITE DE 9999 IDS PARA CHECAGEM DE '
+                               'DUPLICATA ATINGIDO. NAO RASTREADO: '
+                               WS-ID
+                   END-IF
+               END-IF
+           END-IF.
       *
            ACCEPT WS-LINE01.
            ACCEPT WS-LINE02.
+           ACCEPT WS-LINE03.
       *
        300-PROCESS-DATA-END. EXIT.
+      *
+       320-VALIDA-CAMPOS SECTION.
+           MOVE 'N'    TO WS-INVALIDO-SW.
+           MOVE SPACES TO WS-MOTIVO-INVALIDO.
+      *
+           IF WS-TITULO EQUAL SPACES
+               MOVE 'S'    TO WS-INVALIDO-SW
+               MOVE "TITB" TO WS-MOTIVO-INVALIDO
+           END-IF.
+      *
+           IF NOT WS-INVALIDO AND WS-AUTOR EQUAL SPACES
+               MOVE 'S'    TO WS-INVALIDO-SW
+               MOVE "AUTB" TO WS-MOTIVO-INVALIDO
+           END-IF.
+      *
+           IF NOT WS-INVALIDO
+              AND (WS-ANO-PUBL EQUAL ZEROES
+                   OR WS-ANO-PUBL GREATER THAN WS-ANO-ATUAL)
+               MOVE 'S'    TO WS-INVALIDO-SW
+               MOVE "ANOB" TO WS-MOTIVO-INVALIDO
+           END-IF.
+       320-VALIDA-CAMPOS-END. EXIT.
+      *
+       310-CHECK-DUPLICATE SECTION.
+           MOVE ZEROES TO WS-IDX.
+           MOVE 'N'    TO WS-DUPLICADO-SW.
+           PERFORM 311-SEARCH-LOOP THRU 311-SEARCH-LOOP-END
+               UNTIL WS-IDX EQUAL WS-QTD-CARREGADOS
+                  OR WS-DUPLICADO.
+       310-CHECK-DUPLICATE-END. EXIT.
+      *
+       311-SEARCH-LOOP SECTION.
+           ADD 1 TO WS-IDX.
+           IF WS-ID-CARREGADO(WS-IDX) EQUAL WS-ID
+               MOVE 'S' TO WS-DUPLICADO-SW
+           END-IF.
+       311-SEARCH-LOOP-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
            DISPLAY ' '.
@@ -89,6 +240,7 @@
            DISPLAY '********* ESTATISTICA *********'.
            DISPLAY '*******************************'.
            DISPLAY ' REGISTROS GRAVADOS ' WS-REC-WRITE '       *'.
+           DISPLAY ' REGISTROS REJEITADOS ' WS-REC-REJECT '     *'.
            DISPLAY '*******************************'.
       *
        400-PRINT-RESULTS-END. EXIT.
@@ -101,6 +253,22 @@
                MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
                PERFORM 600-ROT-ABEND
            END-IF.
+      *
+           CLOSE SEQ-REJ.
+           IF WS-REJ-FILE-STATUS NOT EQUAL 00
+               MOVE WS-REJ-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR REJ. FILE"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE 'TRL'         TO BOOKHDR-TIPO.
+           MOVE 'BOOKS'       TO BOOKHDR-FILE-ID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO BOOKHDR-DATA-CARGA.
+           MOVE WS-REC-WRITE  TO BOOKHDR-QTD-REGISTROS.
+           WRITE BOOKHDR-RECORD.
+           CLOSE BOOKHDR.
+      *
+           CLOSE ERR-LOG.
       *
        500-CLOSE-DATA-END. EXIT.
       *
@@ -113,6 +281,14 @@
            DISPLAY '* MSG: ' WS-ABEND-MESSAGE '  *'.
            DISPLAY '****************************************'.
            MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           IF WS-ERRLOG-FILE-STATUS EQUAL 00
+               MOVE 'COB009'                TO ERRLOG-PROGRAMA
+               MOVE WS-ABEND-CODE           TO ERRLOG-CODIGO
+               MOVE WS-ABEND-MESSAGE        TO ERRLOG-MENSAGEM
+               MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP
+               WRITE ERRLOG-RECORD
+           END-IF.
       *
            PERFORM 700-END-PROGRAM.
        600-ROT-ABEND-END. EXIT.
