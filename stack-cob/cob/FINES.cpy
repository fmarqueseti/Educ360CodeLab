@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FILE NAME   : FINES                                            *
+      * DATE        : 2025-08-08                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : OVERDUE-RETURN FINES RECEIVABLE RECORD COPY BOOK *
+      * LRECL       : 40                                               *
+      ******************************************************************
+       01 FINES-RECORD.
+           05 FINE-ID                PIC X(05).
+           05 FINE-MUTUARIO          PIC X(10).
+           05 FINE-DATA-MOVIMENTO    PIC 9(08).
+           05 FINE-DIAS-ATRASO       PIC 9(05).
+           05 FINE-VALOR             PIC 9(06)V9(2).
+           05 FILLER                 PIC X(04).
