@@ -0,0 +1,199 @@
+      ******************************************************************
+      * FILE NAME   : COB017                                           *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : ROUND-TRIP / MULTI-PASSENGER BATCH TRAVEL REPORT *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB017.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEST-IN  ASSIGN TO DESTIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRIP-IN  ASSIGN TO TRIPIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-TRIP-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEST-IN
+             RECORDING MODE IS F.
+       COPY 'DESTINO'.
+      *
+       FD  TRIP-IN
+             RECORDING MODE IS F.
+       COPY 'TRIPIN'.
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS        PIC 9(02) VALUE ZEROES.
+       77 WS-TRIP-FILE-STATUS   PIC 9(02) VALUE ZEROES.
+       77 WS-QTD-DESTINOS       PIC 9(03) VALUE ZEROES.
+       77 WS-IDX                PIC 9(03) VALUE ZEROES.
+       77 WS-ACHOU-SW           PIC X(01) VALUE 'N'.
+           88 WS-ACHOU                    VALUE 'S'.
+       01 WS-TABELA-DESTINOS.
+           05 WS-DESTINO-TAB OCCURS 50 TIMES.
+               10 WS-DEST-NOME-TAB      PIC X(10).
+               10 WS-DEST-DISTANCIA-TAB PIC 9(03).
+      *
+       77 WS-VLR-COMBUSTIVEL    PIC 9(1)V9(2)              VALUE ZEROES.
+       77 WS-DISTANCIA          PIC 9(3)      USAGE COMP-3 VALUE ZEROES.
+       77 WS-VLR-VIAGEM         PIC 9(4)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77 WS-VLR-VIAGEM-EDIT    PIC  Z.ZZ9,99 VALUE ZEROES.
+      *
+       77 WS-QTD-VIAGENS        PIC 9(05) VALUE ZEROES.
+       77 WS-QTD-NAO-ATENDIDA   PIC 9(05) VALUE ZEROES.
+       77 WS-TOT-VIAGEM         PIC 9(06)V9(02) USAGE COMP-3
+                                                VALUE ZEROES.
+       77 WS-TOT-VIAGEM-EDIT    PIC ZZ.ZZ9,99 VALUE ZEROES.
+      *
+       01 WS-ABEND.
+           05 WS-ABEND-CODE     PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE  PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-TRIP-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT DEST-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS            TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR DESTINOS"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ DEST-IN.
+           PERFORM 110-CARREGA-DESTINO THRU 110-CARREGA-DESTINO-END
+               UNTIL WS-FILE-STATUS EQUAL 10.
+           CLOSE DEST-IN.
+      *
+           OPEN INPUT TRIP-IN.
+           IF WS-TRIP-FILE-STATUS NOT EQUAL 00
+               MOVE WS-TRIP-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR VIAGENS"   TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'VALOR DO COMBUSTIVEL (9,99): ' WITH NO ADVANCING.
+           ACCEPT WS-VLR-COMBUSTIVEL.
+      *
+           DISPLAY ' '.
+           DISPLAY '*************************************************'.
+           DISPLAY '********* RELATORIO DE VIAGENS EM LOTE ***********'.
+           DISPLAY '*************************************************'.
+      *
+           READ TRIP-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       110-CARREGA-DESTINO SECTION.
+           IF WS-QTD-DESTINOS LESS THAN 50
+               ADD 1 TO WS-QTD-DESTINOS
+               MOVE DEST-NOME      TO
+                   WS-DEST-NOME-TAB(WS-QTD-DESTINOS)
+               MOVE DEST-DISTANCIA TO
+                   WS-DEST-DISTANCIA-TAB(WS-QTD-DESTINOS)
+           ELSE
+               DISPLAY 'LIMITE DE 50 DESTINOS ATINGIDO. IGNORADO: '
+                       DEST-NOME
+           END-IF.
+      *
+           READ DEST-IN.
+       110-CARREGA-DESTINO-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE ZEROES TO WS-IDX.
+           MOVE 'N'    TO WS-ACHOU-SW.
+           PERFORM 310-BUSCA-DESTINO THRU 310-BUSCA-DESTINO-END
+               UNTIL WS-IDX EQUAL WS-QTD-DESTINOS
+                  OR WS-ACHOU.
+      *
+           IF NOT WS-ACHOU
+               DISPLAY 'CIDADE ' TRIP-DESTINO ' NAO ATENDIDA - '
+                       TRIP-PASSAGEIRO
+               ADD 1 TO WS-QTD-NAO-ATENDIDA
+           ELSE
+               COMPUTE WS-VLR-VIAGEM =
+                   (WS-DISTANCIA * WS-VLR-COMBUSTIVEL / 10) * 1,30
+               IF TRIP-IDA-E-VOLTA
+                   MULTIPLY 2 BY WS-VLR-VIAGEM
+               END-IF
+               MOVE WS-VLR-VIAGEM TO WS-VLR-VIAGEM-EDIT
+               DISPLAY ' PASSAGEIRO..: ' TRIP-PASSAGEIRO
+               DISPLAY ' DESTINO.....: ' TRIP-DESTINO
+               DISPLAY ' IDA E VOLTA.: ' TRIP-IDA-VOLTA
+               DISPLAY ' VALOR VIAGEM: ' WS-VLR-VIAGEM-EDIT
+               DISPLAY '-------------------------------------------'
+               ADD WS-VLR-VIAGEM TO WS-TOT-VIAGEM
+               ADD 1 TO WS-QTD-VIAGENS
+           END-IF.
+      *
+           READ TRIP-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-BUSCA-DESTINO SECTION.
+           ADD 1 TO WS-IDX.
+           IF WS-DEST-NOME-TAB(WS-IDX) EQUAL TRIP-DESTINO
+               MOVE 'S' TO WS-ACHOU-SW
+               MOVE WS-DEST-DISTANCIA-TAB(WS-IDX) TO WS-DISTANCIA
+           END-IF.
+       310-BUSCA-DESTINO-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           MOVE WS-TOT-VIAGEM TO WS-TOT-VIAGEM-EDIT.
+      *
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '************* TOTAIS DO GRUPO **************'.
+           DISPLAY '*******************************************'.
+           DISPLAY ' VIAGENS CALCULADAS.....: ' WS-QTD-VIAGENS.
+           DISPLAY ' CIDADES NAO ATENDIDAS..: ' WS-QTD-NAO-ATENDIDA.
+           DISPLAY ' TOTAL DO GRUPO..........: ' WS-TOT-VIAGEM-EDIT.
+           DISPLAY '*******************************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE TRIP-IN.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB017.
