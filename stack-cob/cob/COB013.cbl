@@ -0,0 +1,139 @@
+      ******************************************************************
+      * FILE NAME   : COB013                                           *
+      * DATE        : 2025-06-26                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : OVERDUE LOAN REPORT ACROSS THE CATALOG           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB013.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-REC-LIDO               PIC 9(05) VALUE ZEROES.
+       77  WS-REC-ATRASADO           PIC 9(05) VALUE ZEROES.
+      *
+       77  WS-DATA-REFERENCIA        PIC 9(08) VALUE ZEROES.
+       77  WS-DIAS-ATRASO            PIC S9(06) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-DIAS-ATRASO-EDIT       PIC ZZZZZ9 VALUE ZEROES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'DATA DE REFERENCIA (AAAAMMDD)     : ' WITH NO
+               ADVANCING.
+           ACCEPT WS-DATA-REFERENCIA.
+      *
+           DISPLAY ' '.
+           DISPLAY '*************************************************'.
+           DISPLAY '********* RELATORIO DE EMPRESTIMOS EM ATRASO *****'.
+           DISPLAY '*************************************************'.
+      *
+           READ SEQ-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           ADD 1 TO WS-REC-LIDO.
+      *
+           IF REC-STATUS EQUAL 'E'
+               AND REC-DATA-DEVOLUCAO LESS THAN WS-DATA-REFERENCIA
+               PERFORM 310-EXIBE-ATRASO
+           END-IF.
+      *
+           READ SEQ-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-EXIBE-ATRASO SECTION.
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-REFERENCIA) -
+               FUNCTION INTEGER-OF-DATE(REC-DATA-DEVOLUCAO).
+           MOVE WS-DIAS-ATRASO TO WS-DIAS-ATRASO-EDIT.
+      *
+           DISPLAY ' REGISTRO...: ' REC-ID.
+           DISPLAY ' TITULO.....: ' REC-TITULO.
+           DISPLAY ' MUTUARIO...: ' REC-MUTUARIO.
+           DISPLAY ' DEVOLUCAO..: ' REC-DATA-DEVOLUCAO.
+           DISPLAY ' DIAS ATRASO: ' WS-DIAS-ATRASO-EDIT.
+           DISPLAY '-----------------------------------------------'.
+      *
+           ADD 1 TO WS-REC-ATRASADO.
+       310-EXIBE-ATRASO-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' REGISTROS LIDOS        ' WS-REC-LIDO     '  *'.
+           DISPLAY ' EMPRESTIMOS EM ATRASO  ' WS-REC-ATRASADO '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB013.
