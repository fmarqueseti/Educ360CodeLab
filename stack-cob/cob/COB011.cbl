@@ -0,0 +1,159 @@
+      ******************************************************************
+      * FILE NAME   : COB011                                           *
+      * DATE        : 2025-06-12                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : MAINTAIN EXISTING BOOK RECORDS (UPDATE/WITHDRAW) *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB011.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-OUT  ASSIGN       TO SEQOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-OUT.
+       COPY 'BOOKS'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-REC-ATUALIZ           PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-BAIXADO           PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-NAO-ENCONTRADO    PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+      *
+       01  WS-TRANS-DATA.           *> LRECL 36 + 30
+           05 WS-TRANS-LINE01       PIC X(36).
+           05 REDEFINES WS-TRANS-LINE01.
+               10 WS-TRANS-ID        PIC X(05).
+               10 WS-TRANS-ACAO      PIC X(01).
+                   88 WS-ACAO-ATUALIZA            VALUE 'U'.
+                   88 WS-ACAO-BAIXA               VALUE 'W'.
+                   88 WS-ACAO-REATIVA             VALUE 'R'.
+               10 WS-TRANS-TITULO    PIC X(30).
+           05 WS-TRANS-LINE02       PIC X(30).
+           05 REDEFINES WS-TRANS-LINE02.
+               10 WS-TRANS-AUTOR    PIC X(30).
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
+           05 WS-ABEND-MESSAGE      PIC X(30)              VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-TRANS-ID EQUAL SPACES.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN I-O SEQ-OUT.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           ACCEPT WS-TRANS-LINE01.
+           ACCEPT WS-TRANS-LINE02.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE WS-TRANS-ID TO REC-ID.
+           READ SEQ-OUT
+               INVALID KEY
+                   ADD 1 TO WS-REC-NAO-ENCONTRADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' WS-TRANS-ID
+               NOT INVALID KEY
+                   PERFORM 310-APLICA-TRANSACAO
+           END-READ.
+      *
+           ACCEPT WS-TRANS-LINE01.
+           ACCEPT WS-TRANS-LINE02.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-APLICA-TRANSACAO SECTION.
+           EVALUATE TRUE
+               WHEN WS-ACAO-ATUALIZA
+                   IF WS-TRANS-TITULO NOT EQUAL SPACES
+                       MOVE WS-TRANS-TITULO TO REC-TITULO
+                   END-IF
+                   IF WS-TRANS-AUTOR NOT EQUAL SPACES
+                       MOVE WS-TRANS-AUTOR TO REC-AUTOR
+                   END-IF
+                   REWRITE SEQ-RECORD
+                   ADD 1 TO WS-REC-ATUALIZ
+               WHEN WS-ACAO-BAIXA
+                   MOVE 'B' TO REC-STATUS
+                   REWRITE SEQ-RECORD
+                   ADD 1 TO WS-REC-BAIXADO
+               WHEN WS-ACAO-REATIVA
+                   MOVE 'N' TO REC-STATUS
+                   REWRITE SEQ-RECORD
+                   ADD 1 TO WS-REC-ATUALIZ
+               WHEN OTHER
+                   DISPLAY 'ACAO INVALIDA PARA O REGISTRO: ' WS-TRANS-ID
+           END-EVALUATE.
+       310-APLICA-TRANSACAO-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' REGISTROS ATUALIZADOS  ' WS-REC-ATUALIZ     '  *'.
+           DISPLAY ' REGISTROS BAIXADOS     ' WS-REC-BAIXADO     '  *'.
+           DISPLAY ' REGISTROS NAO ACHADOS  ' WS-REC-NAO-ENCONTRADO
+                   '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-OUT.
+      *
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS             TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB011.
