@@ -0,0 +1,12 @@
+      ******************************************************************
+      * FILE NAME   : DESTINO                                          *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : SERVICED-DESTINATION REFERENCE RECORD COPY BOOK  *
+      * LRECL       : 20                                               *
+      ******************************************************************
+       01 DEST-RECORD.
+           05 DEST-NOME              PIC X(10).
+           05 DEST-DISTANCIA         PIC 9(03).
+           05 FILLER                 PIC X(07).
