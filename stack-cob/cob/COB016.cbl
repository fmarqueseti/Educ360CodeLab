@@ -0,0 +1,183 @@
+      ******************************************************************
+      * FILE NAME   : COB016                                           *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BATCH PAYROLL RUN OVER A FILE OF EMPLOYEES,      *
+      *               APPLYING COB003'S PROGRESSIVE IR CALCULATION     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB016.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-IN   ASSIGN TO EMPIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-IN
+             RECORDING MODE IS F.
+       COPY 'EMP'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS        PIC 9(02).
+       77  WS-REC-PROCESSADO     PIC 9(05) VALUE ZEROES.
+      *
+       77  WS-IDX                PIC 9(01) VALUE 1.
+       77  WS-DEDUCAO-DEPEND     PIC  9(04)V9(02)           VALUE 189,59.
+       77  WS-BASE-CALCULO       PIC  9(06)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WS-IR                 PIC  9(06)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WS-SAL-LIQ            PIC  9(06)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+      *
+       COPY 'IRTABLE'.
+      *
+       77  WS-SAL-BRUTO-EDIT     PIC ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WS-IR-EDIT            PIC ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WS-SAL-LIQ-EDIT       PIC ZZZ.ZZ9,99 VALUE ZEROES.
+      *
+       77  WS-TOT-BRUTO          PIC  9(08)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WS-TOT-IR             PIC  9(08)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WS-TOT-LIQ            PIC  9(08)V9(02) USAGE COMP-3
+                                                   VALUE ZEROES.
+       77  WS-TOT-BRUTO-EDIT     PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WS-TOT-IR-EDIT        PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WS-TOT-LIQ-EDIT       PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE      PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE   PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT EMP-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE WS-TABELA-IR-VALORES TO WS-TABELA-IR.
+      *
+           DISPLAY ' '.
+           DISPLAY '*************************************************'.
+           DISPLAY '********* FOLHA DE PAGAMENTO EM LOTE *********'.
+           DISPLAY '*************************************************'.
+      *
+           READ EMP-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           PERFORM 310-CALCULA-IR.
+      *
+           MOVE EMP-SAL-BRUTO TO WS-SAL-BRUTO-EDIT.
+           MOVE WS-IR         TO WS-IR-EDIT.
+           MOVE WS-SAL-LIQ    TO WS-SAL-LIQ-EDIT.
+      *
+           DISPLAY ' FUNCIONARIO...: ' EMP-ID ' ' EMP-NOME.
+           DISPLAY ' SALARIO BRUTO.: ' WS-SAL-BRUTO-EDIT.
+           DISPLAY ' IR............: ' WS-IR-EDIT.
+           DISPLAY ' SALARIO LIQ...: ' WS-SAL-LIQ-EDIT.
+           DISPLAY '-------------------------------------------------'.
+      *
+           ADD EMP-SAL-BRUTO TO WS-TOT-BRUTO.
+           ADD WS-IR         TO WS-TOT-IR.
+           ADD WS-SAL-LIQ    TO WS-TOT-LIQ.
+           ADD 1             TO WS-REC-PROCESSADO.
+      *
+           READ EMP-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-CALCULA-IR SECTION.
+           COMPUTE WS-BASE-CALCULO ROUNDED =
+               EMP-SAL-BRUTO - (EMP-DEPENDENTES * WS-DEDUCAO-DEPEND).
+           IF WS-BASE-CALCULO LESS THAN ZEROES
+               MOVE ZEROES TO WS-BASE-CALCULO
+           END-IF.
+      *
+           MOVE 1 TO WS-IDX.
+           PERFORM 311-BUSCA-FAIXA THRU 311-BUSCA-FAIXA-END
+               UNTIL WS-BASE-CALCULO NOT GREATER THAN
+                       WS-FAIXA-LIMITE(WS-IDX)
+                  OR WS-IDX EQUAL 5.
+      *
+           COMPUTE WS-IR ROUNDED =
+               WS-BASE-CALCULO * WS-FAIXA-ALIQUOTA(WS-IDX)
+                   - WS-FAIXA-DEDUCAO(WS-IDX).
+           IF WS-IR LESS THAN ZEROES
+               MOVE ZEROES TO WS-IR
+           END-IF.
+      *
+           SUBTRACT WS-IR FROM EMP-SAL-BRUTO GIVING WS-SAL-LIQ.
+       310-CALCULA-IR-END. EXIT.
+      *
+       311-BUSCA-FAIXA SECTION.
+           ADD 1 TO WS-IDX.
+       311-BUSCA-FAIXA-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           MOVE WS-TOT-BRUTO TO WS-TOT-BRUTO-EDIT.
+           MOVE WS-TOT-IR    TO WS-TOT-IR-EDIT.
+           MOVE WS-TOT-LIQ   TO WS-TOT-LIQ-EDIT.
+      *
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '************* TOTAIS DA FOLHA **************'.
+           DISPLAY '*******************************************'.
+           DISPLAY ' FUNCIONARIOS PROCESSADOS: ' WS-REC-PROCESSADO.
+           DISPLAY ' TOTAL BRUTO..............: ' WS-TOT-BRUTO-EDIT.
+           DISPLAY ' TOTAL IR.................: ' WS-TOT-IR-EDIT.
+           DISPLAY ' TOTAL LIQUIDO............: ' WS-TOT-LIQ-EDIT.
+           DISPLAY '*******************************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE EMP-IN.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB016.
