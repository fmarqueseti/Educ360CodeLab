@@ -0,0 +1,257 @@
+      ******************************************************************
+      * FILE NAME   : COB021                                           *
+      * DATE        : 2025-08-05                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : DAY-OVER-DAY BOOKS CATALOG DIFF/RECONCILIATION   *
+      *               REPORT - COMPARES TODAY'S BOOKS FILE AGAINST     *
+      *               YESTERDAY'S RETAINED COPY AND REPORTS ADDITIONS, *
+      *               REMOVALS AND FIELD-LEVEL CHANGES PER REC-ID      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB021.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-NEW  ASSIGN       TO SEQNEW
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS SEQUENTIAL
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-NEW-FILE-STATUS.
+           SELECT SEQ-OLD  ASSIGN       TO SEQOLD
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS SEQUENTIAL
+                           RECORD KEY   IS OLD-ID
+                           FILE STATUS  IS WS-OLD-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-NEW
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-OLD
+             RECORDING MODE IS F.
+       COPY 'BOOKS' REPLACING ==SEQ-RECORD==      BY ==OLD-RECORD==
+                              ==REC-ID==           BY ==OLD-ID==
+                              ==REC-TITULO==       BY ==OLD-TITULO==
+                              ==REC-AUTOR==        BY ==OLD-AUTOR==
+                              ==REC-ANO-PUBL==     BY ==OLD-ANO-PUBL==
+                              ==REC-GENERO==       BY ==OLD-GENERO==
+                              ==REC-STATUS==       BY ==OLD-STATUS==
+                              ==REC-ISBN==         BY ==OLD-ISBN==
+                              ==REC-COPIAS==       BY ==OLD-COPIAS==
+                              ==REC-MUTUARIO==     BY ==OLD-MUTUARIO==
+                              ==REC-DATA-DEVOLUCAO== BY
+                                  ==OLD-DATA-DEVOLUCAO==
+                              ==REC-FILIAL==       BY ==OLD-FILIAL==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-NEW-FILE-STATUS        PIC 9(02).
+       77  WS-OLD-FILE-STATUS        PIC 9(02).
+       77  WS-NEW-EOF-SW             PIC X(01)              VALUE 'N'.
+           88 WS-NEW-EOF                                    VALUE 'S'.
+       77  WS-OLD-EOF-SW             PIC X(01)              VALUE 'N'.
+           88 WS-OLD-EOF                                    VALUE 'S'.
+      *
+       77  WS-REC-INCLUIDOS          PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-REC-REMOVIDOS          PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-REC-ALTERADOS          PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-REC-INALTERADOS        PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-DIVERGIU-SW            PIC X(01)              VALUE 'N'.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02)             VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30)             VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-NEW-EOF AND WS-OLD-EOF.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-NEW.
+           IF WS-NEW-FILE-STATUS NOT EQUAL 00
+               MOVE WS-NEW-FILE-STATUS      TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR SEQNEW"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN INPUT SEQ-OLD.
+           IF WS-OLD-FILE-STATUS NOT EQUAL 00
+               MOVE WS-OLD-FILE-STATUS      TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR SEQOLD"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY ' '.
+           DISPLAY '*************************************************'.
+           DISPLAY '**** RECONCILIACAO DIARIA DO CATALOGO BOOKS ****'.
+           DISPLAY '*************************************************'.
+      *
+           PERFORM 310-LE-NEW.
+           PERFORM 320-LE-OLD.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           EVALUATE TRUE
+               WHEN WS-NEW-EOF
+                   PERFORM 340-REGISTRA-REMOVIDO
+                   PERFORM 320-LE-OLD
+               WHEN WS-OLD-EOF
+                   PERFORM 330-REGISTRA-INCLUIDO
+                   PERFORM 310-LE-NEW
+               WHEN REC-ID LESS THAN OLD-ID
+                   PERFORM 330-REGISTRA-INCLUIDO
+                   PERFORM 310-LE-NEW
+               WHEN REC-ID GREATER THAN OLD-ID
+                   PERFORM 340-REGISTRA-REMOVIDO
+                   PERFORM 320-LE-OLD
+               WHEN OTHER
+                   PERFORM 350-COMPARA-CAMPOS
+                   PERFORM 310-LE-NEW
+                   PERFORM 320-LE-OLD
+           END-EVALUATE.
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-LE-NEW SECTION.
+           IF NOT WS-NEW-EOF
+               READ SEQ-NEW NEXT
+                   AT END
+                       MOVE 'S' TO WS-NEW-EOF-SW
+               END-READ
+           END-IF.
+       310-LE-NEW-END. EXIT.
+      *
+       320-LE-OLD SECTION.
+           IF NOT WS-OLD-EOF
+               READ SEQ-OLD NEXT
+                   AT END
+                       MOVE 'S' TO WS-OLD-EOF-SW
+               END-READ
+           END-IF.
+       320-LE-OLD-END. EXIT.
+      *
+       330-REGISTRA-INCLUIDO SECTION.
+           DISPLAY '+ INCLUIDO...: ' REC-ID ' - ' REC-TITULO.
+           ADD 1 TO WS-REC-INCLUIDOS.
+       330-REGISTRA-INCLUIDO-END. EXIT.
+      *
+       340-REGISTRA-REMOVIDO SECTION.
+           DISPLAY '- REMOVIDO...: ' OLD-ID ' - ' OLD-TITULO.
+           ADD 1 TO WS-REC-REMOVIDOS.
+       340-REGISTRA-REMOVIDO-END. EXIT.
+      *
+       350-COMPARA-CAMPOS SECTION.
+           MOVE 'N' TO WS-DIVERGIU-SW.
+      *
+           IF REC-TITULO NOT EQUAL OLD-TITULO
+               DISPLAY '* ALTERADO...: ' REC-ID ' TITULO DE "'
+                       OLD-TITULO '" PARA "' REC-TITULO '"'
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-AUTOR NOT EQUAL OLD-AUTOR
+               DISPLAY '* ALTERADO...: ' REC-ID ' AUTOR DE "'
+                       OLD-AUTOR '" PARA "' REC-AUTOR '"'
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-ANO-PUBL NOT EQUAL OLD-ANO-PUBL
+               DISPLAY '* ALTERADO...: ' REC-ID ' ANO DE '
+                       OLD-ANO-PUBL ' PARA ' REC-ANO-PUBL
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-GENERO NOT EQUAL OLD-GENERO
+               DISPLAY '* ALTERADO...: ' REC-ID ' GENERO DE "'
+                       OLD-GENERO '" PARA "' REC-GENERO '"'
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-STATUS NOT EQUAL OLD-STATUS
+               DISPLAY '* ALTERADO...: ' REC-ID ' STATUS DE '
+                       OLD-STATUS ' PARA ' REC-STATUS
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-COPIAS NOT EQUAL OLD-COPIAS
+               DISPLAY '* ALTERADO...: ' REC-ID ' EXEMPLARES DE '
+                       OLD-COPIAS ' PARA ' REC-COPIAS
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-FILIAL NOT EQUAL OLD-FILIAL
+               DISPLAY '* ALTERADO...: ' REC-ID ' FILIAL DE "'
+                       OLD-FILIAL '" PARA "' REC-FILIAL '"'
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF REC-ISBN NOT EQUAL OLD-ISBN
+               DISPLAY '* ALTERADO...: ' REC-ID ' ISBN DE "'
+                       OLD-ISBN '" PARA "' REC-ISBN '"'
+               MOVE 'S' TO WS-DIVERGIU-SW
+           END-IF.
+      *
+           IF WS-DIVERGIU-SW EQUAL 'S'
+               ADD 1 TO WS-REC-ALTERADOS
+           ELSE
+               ADD 1 TO WS-REC-INALTERADOS
+           END-IF.
+       350-COMPARA-CAMPOS-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' INCLUIDOS.....: ' WS-REC-INCLUIDOS   '        *'.
+           DISPLAY ' REMOVIDOS.....: ' WS-REC-REMOVIDOS   '        *'.
+           DISPLAY ' ALTERADOS.....: ' WS-REC-ALTERADOS   '        *'.
+           DISPLAY ' INALTERADOS...: ' WS-REC-INALTERADOS '        *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-NEW.
+           CLOSE SEQ-OLD.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB021.
