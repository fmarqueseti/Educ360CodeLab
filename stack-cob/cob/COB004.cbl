@@ -4,6 +4,11 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : TRAVEL COST CALCULATION WITH FUEL RATE           *
+      * 2025-06-29 FM  DESTINATIONS/DISTANCES NOW COME FROM THE        *
+      *                DESTINO REFERENCE FILE INSTEAD OF A HARDCODED   *
+      *                EVALUATE                                        *
+      * 2025-06-30 FM  ADDED TOLL AND PER-DIEM COMPONENTS TO THE       *
+      *                TRAVEL COST TOTAL                                *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB004.
@@ -13,13 +18,36 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEST-IN  ASSIGN TO DESTIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-FILE-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEST-IN
+             RECORDING MODE IS F.
+       COPY 'DESTINO'.
       *
        WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS     PIC 9(02)                  VALUE ZEROES.
+       77 WS-QTD-DESTINOS    PIC 9(03)                  VALUE ZEROES.
+       77 WS-IDX             PIC 9(03)                  VALUE ZEROES.
+       77 WS-ACHOU-SW        PIC X(01)                  VALUE 'N'.
+           88 WS-ACHOU                                  VALUE 'S'.
+       01 WS-TABELA-DESTINOS.
+           05 WS-DESTINO-TAB OCCURS 50 TIMES.
+               10 WS-DEST-NOME-TAB     PIC X(10).
+               10 WS-DEST-DISTANCIA-TAB PIC 9(03).
+      *
        77 WS-PASSAGEIRO      PIC X(15)                  VALUE SPACES.
        77 WS-DESTINO         PIC X(10)                  VALUE SPACES.
        77 WS-VLR-COMBUSTIVEL PIC 9(1)V9(2)              VALUE ZEROES.
+       77 WS-VLR-PEDAGIO     PIC 9(3)V9(2)              VALUE ZEROES.
+       77 WS-VLR-DIARIA      PIC 9(3)V9(2)              VALUE ZEROES.
        77 WS-DISTANCIA       PIC 9(3)      USAGE COMP-3 VALUE ZEROES.
        77 WS-VLR-VIAGEM      PIC 9(4)V9(2) USAGE COMP-3 VALUE ZEROES.
       *
@@ -27,30 +55,72 @@
       *
        PROCEDURE DIVISION.
        100-RECEIVE-DATA SECTION.
+           OPEN INPUT DEST-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               DISPLAY 'ERRO AO ABRIR ARQUIVO DE DESTINOS: '
+                       WS-FILE-STATUS
+               PERFORM 500-END-PROGRAM
+           END-IF.
+      *
+           READ DEST-IN.
+           PERFORM 110-CARREGA-DESTINO THRU 110-CARREGA-DESTINO-END
+               UNTIL WS-FILE-STATUS EQUAL 10.
+      *
+           CLOSE DEST-IN.
+      *
            ACCEPT WS-PASSAGEIRO.
            ACCEPT WS-DESTINO.
            ACCEPT WS-VLR-COMBUSTIVEL.
+           ACCEPT WS-VLR-PEDAGIO.
+           ACCEPT WS-VLR-DIARIA.
+      *
+       100-RECEIVE-DATA-END. EXIT.
+      *
+       110-CARREGA-DESTINO SECTION.
+           IF WS-QTD-DESTINOS LESS THAN 50
+               ADD 1 TO WS-QTD-DESTINOS
+               MOVE DEST-NOME      TO
+                   WS-DEST-NOME-TAB(WS-QTD-DESTINOS)
+               MOVE DEST-DISTANCIA TO
+                   WS-DEST-DISTANCIA-TAB(WS-QTD-DESTINOS)
+           ELSE
+               DISPLAY 'LIMITE DE 50 DESTINOS ATINGIDO. IGNORADO: '
+                       DEST-NOME
+           END-IF.
+      *
+           READ DEST-IN.
+       110-CARREGA-DESTINO-END. EXIT.
       *
        200-VALIDATE-DATA SECTION.
            EXIT.
       *
        300-PROCESS-DATA SECTION.
-           EVALUATE WS-DESTINO
-               WHEN 'PIRACICABA'
-                   MOVE 220 TO WS-DISTANCIA
-               WHEN 'CAMPINAS'
-                   MOVE 180 TO WS-DISTANCIA
-               WHEN 'JUNDIAI'
-                   MOVE 120 TO WS-DISTANCIA
-               WHEN OTHER
-                   DISPLAY 'CIDADE ' WS-DESTINO ' NAO ATENDIDA.'
-                   PERFORM 500-END-PROGRAM
-           END-EVALUATE.
+           MOVE ZEROES TO WS-IDX.
+           MOVE 'N'    TO WS-ACHOU-SW.
+           PERFORM 310-BUSCA-DESTINO THRU 310-BUSCA-DESTINO-END
+               UNTIL WS-IDX EQUAL WS-QTD-DESTINOS
+                  OR WS-ACHOU.
+      *
+           IF NOT WS-ACHOU
+               DISPLAY 'CIDADE ' WS-DESTINO ' NAO ATENDIDA.'
+               PERFORM 500-END-PROGRAM
+           END-IF.
       *
            COMPUTE WS-VLR-VIAGEM =
                        (WS-DISTANCIA * WS-VLR-COMBUSTIVEL / 10) * 1,30
+                       + WS-VLR-PEDAGIO + WS-VLR-DIARIA
       *
            MOVE WS-VLR-VIAGEM TO WS-VLR-VIAGEM-EDIT.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-BUSCA-DESTINO SECTION.
+           ADD 1 TO WS-IDX.
+           IF WS-DEST-NOME-TAB(WS-IDX) EQUAL WS-DESTINO
+               MOVE 'S' TO WS-ACHOU-SW
+               MOVE WS-DEST-DISTANCIA-TAB(WS-IDX) TO WS-DISTANCIA
+           END-IF.
+       310-BUSCA-DESTINO-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
            DISPLAY "PASSAGEIRO   = " WS-PASSAGEIRO.
@@ -61,4 +131,3 @@
            GOBACK.
       *
        END PROGRAM COB004.
-
