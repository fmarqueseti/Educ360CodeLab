@@ -4,7 +4,11 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : BOOKS RECORD COPY BOOK                           *
-      * LRECL       : 100                                              *
+      * LRECL       : 129                                              *
+      * 2025-06-18 FM  ADDED REC-ISBN / REC-COPIAS (COPIES ON HAND)    *
+      * 2025-06-20 FM  ADDED REC-MUTUARIO / REC-DATA-DEVOLUCAO (LOANS) *
+      * 2025-08-06 FM  ADDED REC-FILIAL (BRANCH/LOCATION HOLDING THE   *
+      *                COPY, FOR INTERLIBRARY TRANSFER TRACKING)       *
       ******************************************************************
        01 SEQ-RECORD.
            05 REC-ID                 PIC X(05).
@@ -13,5 +17,10 @@
            05 REC-ANO-PUBL           PIC 9(04).
            05 REC-GENERO             PIC X(20).
            05 REC-STATUS             PIC X(01).
-           05 FILLER                 PIC X(10).
+           05 REC-ISBN               PIC X(13).
+           05 REC-COPIAS             PIC 9(03).
+           05 REC-MUTUARIO           PIC X(10).
+           05 REC-DATA-DEVOLUCAO     PIC 9(08).
+           05 REC-FILIAL             PIC X(04).
+           05 FILLER                 PIC X(01).
 
