@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FILE NAME   : CHKPT                                            *
+      * DATE        : 2025-07-15                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : RESTART CHECKPOINT RECORD COPY BOOK, SHARED BY   *
+      *               LONG-RUNNING BOOKS FILE PASSES (COB008/COB010)   *
+      * LRECL       : 40                                               *
+      ******************************************************************
+       01 CHKPT-RECORD.
+           05 CHKPT-PROGRAMA         PIC X(08).
+           05 CHKPT-LAST-ID          PIC X(05).
+           05 CHKPT-TIMESTAMP        PIC X(14).
+           05 FILLER                 PIC X(13).
