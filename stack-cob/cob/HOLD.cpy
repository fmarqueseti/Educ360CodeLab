@@ -0,0 +1,22 @@
+      ******************************************************************
+      * FILE NAME   : HOLD                                             *
+      * DATE        : 2025-08-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : WAITLIST/HOLD QUEUE RECORD COPY BOOK FOR TITLES  *
+      *               CURRENTLY CHECKED OUT. ONE RECORD PER PATRON PER *
+      *               BOOK, ORDERED BY HOLD-SEQ WITHIN HOLD-ID SO THE  *
+      *               FIRST ACTIVE RECORD FOR A BOOK IS NEXT IN LINE.  *
+      * LRECL       : 36                                               *
+      ******************************************************************
+       01 HOLD-RECORD.
+           05 HOLD-CHAVE.
+               10 HOLD-ID                PIC X(05).
+               10 HOLD-SEQ                PIC 9(03).
+           05 HOLD-MUTUARIO              PIC X(10).
+           05 HOLD-DATA-SOLICITACAO      PIC 9(08).
+           05 HOLD-STATUS                PIC X(01).
+               88 HOLD-ATIVA                        VALUE 'A'.
+               88 HOLD-NOTIFICADA                   VALUE 'N'.
+               88 HOLD-ATENDIDA                      VALUE 'C'.
+           05 FILLER                     PIC X(09).
