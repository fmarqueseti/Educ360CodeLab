@@ -0,0 +1,19 @@
+      ******************************************************************
+      * FILE NAME   : BOOKHDR                                          *
+      * DATE        : 2025-08-03                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : HEADER/TRAILER ENVELOPE RECORD COPY BOOK FOR THE *
+      *               BOOKS FILE. WRITTEN BY COB009 AROUND THE LOAD,   *
+      *               VALIDATED BY COB008/COB010 ON OPEN SO A STALE OR *
+      *               TRUNCATED BOOKS FILE IS CAUGHT RIGHT AWAY.       *
+      * LRECL       : 40                                               *
+      ******************************************************************
+       01 BOOKHDR-RECORD.
+           05 BOOKHDR-TIPO           PIC X(03).
+               88 BOOKHDR-E-HEADER               VALUE 'HDR'.
+               88 BOOKHDR-E-TRAILER              VALUE 'TRL'.
+           05 BOOKHDR-FILE-ID        PIC X(08).
+           05 BOOKHDR-DATA-CARGA     PIC 9(08).
+           05 BOOKHDR-QTD-REGISTROS  PIC 9(07).
+           05 FILLER                 PIC X(14).
