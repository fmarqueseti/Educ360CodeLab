@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FILE NAME   : EMP                                              *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : EMPLOYEE PAYROLL INPUT RECORD COPY BOOK          *
+      * LRECL       : 50                                               *
+      ******************************************************************
+       01 EMP-RECORD.
+           05 EMP-ID                 PIC X(05).
+           05 EMP-NOME               PIC X(30).
+           05 EMP-SAL-BRUTO          PIC 9(06)V9(02).
+           05 EMP-DEPENDENTES        PIC 9(02).
+           05 FILLER                 PIC X(05).
