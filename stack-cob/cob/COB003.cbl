@@ -4,6 +4,10 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : FINAL SALARY CALCULATION WITH TAX RULE           *
+      * 2025-06-28 FM  REPLACED THE TWO FLAT RATES WITH THE REAL       *
+      *                PROGRESSIVE IR BRACKET TABLE (WS-TABELA-IR)     *
+      * 2025-06-29 FM  ADDED PER-DEPENDENT DEDUCTION BEFORE THE IR     *
+      *                BRACKET LOOKUP                                 *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB003.
@@ -24,19 +28,42 @@
        77 WS-SAL-BRUTO-EDIT  PIC ZZZ.ZZ9,99              VALUE ZEROES.
        77 WS-IR-EDIT         PIC ZZZ.ZZ9,99              VALUE ZEROES.
        77 WS-SAL-LIQ-EDIT    PIC ZZZ.ZZ9,99              VALUE ZEROES.
+      *
+       77 WS-IDX             PIC 9(01)                   VALUE 1.
+      *
+       77 WS-QTD-DEPENDENTES PIC  9(02)                   VALUE ZEROES.
+       77 WS-DEDUCAO-DEPEND  PIC  9(04)V9(02)              VALUE 189,59.
+       77 WS-BASE-CALCULO    PIC  9(06)V9(02) USAGE COMP-3 VALUE ZEROES.
+      *
+       COPY 'IRTABLE'.
       *
        PROCEDURE DIVISION.
        100-RECEIVE-DATA SECTION.
            ACCEPT WS-SAL-BRUTO.
+           ACCEPT WS-QTD-DEPENDENTES.
+           MOVE WS-TABELA-IR-VALORES TO WS-TABELA-IR.
       *
        200-VALIDATE-DATA SECTION.
            EXIT.
       *
        300-PROCESS-DATA SECTION.
-           IF WS-SAL-BRUTO GREATER THAN OR EQUAL TO 1000
-              COMPUTE WS-IR = WS-SAL-BRUTO * 0,15
-           ELSE
-              COMPUTE WS-IR = WS-SAL-BRUTO * 0,10
+           COMPUTE WS-BASE-CALCULO ROUNDED =
+               WS-SAL-BRUTO - (WS-QTD-DEPENDENTES * WS-DEDUCAO-DEPEND).
+           IF WS-BASE-CALCULO LESS THAN ZEROES
+               MOVE ZEROES TO WS-BASE-CALCULO
+           END-IF.
+      *
+           MOVE 1 TO WS-IDX.
+           PERFORM 310-BUSCA-FAIXA THRU 310-BUSCA-FAIXA-END
+               UNTIL WS-BASE-CALCULO NOT GREATER THAN
+                       WS-FAIXA-LIMITE(WS-IDX)
+                  OR WS-IDX EQUAL 5.
+      *
+           COMPUTE WS-IR ROUNDED =
+               WS-BASE-CALCULO * WS-FAIXA-ALIQUOTA(WS-IDX)
+                   - WS-FAIXA-DEDUCAO(WS-IDX).
+           IF WS-IR LESS THAN ZEROES
+               MOVE ZEROES TO WS-IR
            END-IF.
       *
            SUBTRACT WS-IR FROM WS-SAL-BRUTO GIVING WS-SAL-LIQ.
@@ -44,6 +71,10 @@
            MOVE WS-SAL-BRUTO TO WS-SAL-BRUTO-EDIT.
            MOVE WS-IR        TO WS-IR-EDIT.
            MOVE WS-SAL-LIQ   TO WS-SAL-LIQ-EDIT.
+      *
+       310-BUSCA-FAIXA SECTION.
+           ADD 1 TO WS-IDX.
+       310-BUSCA-FAIXA-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
            DISPLAY "SALARIO BRUTO   = " WS-SAL-BRUTO-EDIT.
