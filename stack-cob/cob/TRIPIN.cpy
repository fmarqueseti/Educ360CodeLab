@@ -0,0 +1,15 @@
+      ******************************************************************
+      * FILE NAME   : TRIPIN                                           *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BATCH TRAVEL REQUEST INPUT RECORD COPY BOOK      *
+      * LRECL       : 30                                               *
+      ******************************************************************
+       01 TRIP-RECORD.
+           05 TRIP-PASSAGEIRO        PIC X(15).
+           05 TRIP-DESTINO           PIC X(10).
+           05 TRIP-IDA-VOLTA         PIC X(01).
+               88 TRIP-SOMENTE-IDA              VALUE 'N'.
+               88 TRIP-IDA-E-VOLTA              VALUE 'S'.
+           05 FILLER                 PIC X(04).
