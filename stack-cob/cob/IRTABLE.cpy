@@ -0,0 +1,20 @@
+      ******************************************************************
+      * FILE NAME   : IRTABLE                                          *
+      * DATE        : 2025-06-29                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PROGRESSIVE INCOME TAX (IR) BRACKET TABLE, SHARED*
+      *               BY COB003 AND COB016 PAYROLL CALCULATIONS        *
+      ******************************************************************
+       01 WS-TABELA-IR.
+           05 WS-FAIXA OCCURS 5 TIMES.
+               10 WS-FAIXA-LIMITE    PIC 9(6)V9(2).
+               10 WS-FAIXA-ALIQUOTA  PIC 9V9(4).
+               10 WS-FAIXA-DEDUCAO   PIC 9(6)V9(2).
+      *
+       01 WS-TABELA-IR-VALORES.
+           05 FILLER PIC X(21) VALUE '001903980000000000000'.
+           05 FILLER PIC X(21) VALUE '002826650075000014280'.
+           05 FILLER PIC X(21) VALUE '003751050150000035480'.
+           05 FILLER PIC X(21) VALUE '004664680225000063613'.
+           05 FILLER PIC X(21) VALUE '999999990275000086936'.
