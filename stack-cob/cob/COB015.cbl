@@ -0,0 +1,202 @@
+      ******************************************************************
+      * FILE NAME   : COB015                                           *
+      * DATE        : 2025-06-27                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : CSV EXPORT OF THE BOOK CATALOG                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB015.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SEQ-CSV  ASSIGN TO SEQCSV
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-CSV-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-CSV.
+       01  CSV-LINE                 PIC X(120).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-CSV-FILE-STATUS        PIC 9(02).
+       77  WS-REC-EXPORTADO          PIC 9(05) VALUE ZEROES.
+       77  WS-ANO-PUBL-EDIT          PIC 9(04) VALUE ZEROES.
+      *
+       77  WS-CSV-ESC-IN             PIC X(30) VALUE SPACES.
+       77  WS-CSV-ESC-OUT            PIC X(62) VALUE SPACES.
+       77  WS-CSV-CHAR               PIC X(01) VALUE SPACES.
+       77  WS-CSV-IDX                PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CSV-OUT-IDX            PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CSV-IN-LEN             PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CSV-TITULO             PIC X(62) VALUE SPACES.
+       77  WS-CSV-AUTOR              PIC X(62) VALUE SPACES.
+       77  WS-CSV-GENERO             PIC X(62) VALUE SPACES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT SEQ-CSV.
+           IF WS-CSV-FILE-STATUS NOT EQUAL 00
+               MOVE WS-CSV-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. CSV" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE 'REC-ID,REC-TITULO,REC-AUTOR,REC-ANO-PUBL,REC-GENERO,'
+             &  'REC-STATUS' TO CSV-LINE.
+           WRITE CSV-LINE.
+      *
+           READ SEQ-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE REC-ANO-PUBL TO WS-ANO-PUBL-EDIT.
+      *
+           MOVE REC-TITULO      TO WS-CSV-ESC-IN.
+           PERFORM 900-CSV-ESCAPE.
+           MOVE WS-CSV-ESC-OUT  TO WS-CSV-TITULO.
+      *
+           MOVE REC-AUTOR       TO WS-CSV-ESC-IN.
+           PERFORM 900-CSV-ESCAPE.
+           MOVE WS-CSV-ESC-OUT  TO WS-CSV-AUTOR.
+      *
+           MOVE REC-GENERO      TO WS-CSV-ESC-IN.
+           PERFORM 900-CSV-ESCAPE.
+           MOVE WS-CSV-ESC-OUT  TO WS-CSV-GENERO.
+      *
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(REC-ID)         DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-TITULO)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AUTOR)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  WS-ANO-PUBL-EDIT              DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-GENERO)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  REC-STATUS                    DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+      *
+           WRITE CSV-LINE.
+           ADD 1 TO WS-REC-EXPORTADO.
+      *
+           READ SEQ-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+      *    WRAPS A FREE-TEXT FIELD IN DOUBLE QUOTES AND DOUBLES ANY
+      *    EMBEDDED QUOTE CHARACTER SO COMMAS/QUOTES IN CATALOG DATA
+      *    CANNOT SHIFT COLUMNS IN THE EXPORTED CSV
+       900-CSV-ESCAPE SECTION.
+           MOVE SPACES  TO WS-CSV-ESC-OUT.
+           MOVE ZEROES  TO WS-CSV-OUT-IDX.
+           COMPUTE WS-CSV-IN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-ESC-IN)).
+      *
+           ADD 1 TO WS-CSV-OUT-IDX.
+           MOVE '"' TO WS-CSV-ESC-OUT(WS-CSV-OUT-IDX:1).
+      *
+           IF WS-CSV-IN-LEN GREATER THAN ZEROES
+               PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+                       UNTIL WS-CSV-IDX GREATER THAN WS-CSV-IN-LEN
+                   PERFORM 905-CSV-ESCAPE-CHAR
+               END-PERFORM
+           END-IF.
+      *
+           ADD 1 TO WS-CSV-OUT-IDX.
+           MOVE '"' TO WS-CSV-ESC-OUT(WS-CSV-OUT-IDX:1).
+       900-CSV-ESCAPE-END. EXIT.
+      *
+       905-CSV-ESCAPE-CHAR SECTION.
+           MOVE WS-CSV-ESC-IN(WS-CSV-IDX:1) TO WS-CSV-CHAR.
+      *
+           IF WS-CSV-CHAR EQUAL '"'
+               ADD 1 TO WS-CSV-OUT-IDX
+               MOVE '"' TO WS-CSV-ESC-OUT(WS-CSV-OUT-IDX:1)
+               ADD 1 TO WS-CSV-OUT-IDX
+               MOVE '"' TO WS-CSV-ESC-OUT(WS-CSV-OUT-IDX:1)
+           ELSE
+               ADD 1 TO WS-CSV-OUT-IDX
+               MOVE WS-CSV-CHAR TO WS-CSV-ESC-OUT(WS-CSV-OUT-IDX:1)
+           END-IF.
+       905-CSV-ESCAPE-CHAR-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' REGISTROS EXPORTADOS  ' WS-REC-EXPORTADO '    *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+           CLOSE SEQ-CSV.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB015.
