@@ -0,0 +1,13 @@
+      ******************************************************************
+      * FILE NAME   : ACCT                                             *
+      * DATE        : 2025-06-30                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : CUSTOMER ACCOUNT BALANCE RECORD COPY BOOK        *
+      * LRECL       : 28                                               *
+      ******************************************************************
+       01 ACCT-RECORD.
+           05 ACCT-NUMERO            PIC X(06).
+           05 ACCT-SALDO             PIC S9(06)V9(02).
+           05 ACCT-LIMITE            PIC 9(06)V9(02).
+           05 FILLER                 PIC X(06).
