@@ -4,6 +4,12 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : SUPERMARKET CHECKOUT SIMULATION                  *
+      * 2025-07-05 FM  ITEMS ARE NOW KEYED AGAINST THE PROD PRODUCT    *
+      *                MASTER INSTEAD OF FREE-TYPED DESCRIPTION/PRICE; *
+      *                ADDED PROMOTIONAL DISCOUNTS, PAYMENT METHOD AND *
+      *                CHANGE CALCULATION, A CONFIGURABLE ITEM LIMIT   *
+      *                WITH A GRACEFUL WARNING INSTEAD OF AN ABEND,AND *
+      *                STOCK DEDUCTION AGAINST THE PRODUCT MASTER      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB007.
@@ -13,67 +19,166 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROD-FILE ASSIGN       TO PRODFILE
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS RANDOM
+                            RECORD KEY   IS PROD-CODIGO
+                            FILE STATUS  IS WS-FILE-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PROD-FILE.
+       COPY 'PROD'.
       *
        WORKING-STORAGE SECTION.
+       77 WS-FILE-STATUS       PIC 9(02)                  VALUE ZEROES.
+      *
        01 WS-DDS-ENTRADA.
-           10 WS-DESCRICAO     PIC X(30)              VALUE 'X'.
-           10 WS-VALOR         PIC 9(04)V9(2)         VALUE ZEROES.
+           10 WS-PROD-CODIGO-IN PIC X(06)             VALUE SPACES.
            10 WS-QTD           PIC 9(02)V9(2)         VALUE ZEROES.
+      *
+       01 WS-DDS-PAGAMENTO.
+           10 WS-FORMA-PGTO    PIC X(01)              VALUE 'D'.
+               88 PGTO-DINHEIRO                        VALUE 'D'.
+               88 PGTO-CARTAO                          VALUE 'C'.
+           10 WS-VLR-PAGO      PIC 9(06)V9(2)         VALUE ZEROES.
       *
        01  WS-ITENS.
            05 WS-PRODUTOS OCCURS 100 TIMES.
-             10 WS-ITEM-DESC   PIC X(30)                   VALUE SPACES.
+             10 WS-ITEM-CODIGO PIC X(06)              VALUE SPACES.
+             10 WS-ITEM-DESC   PIC X(30)               VALUE SPACES.
              10 WS-ITEM-VAL    PIC 9(04)V9(2) USAGE COMP-3 VALUE ZEROES.
              10 WS-ITEM-QTD    PIC 9(02)V9(2) USAGE COMP-3 VALUE ZEROES.
-      *
-       77 WS-QTD-ITENS         PIC 9(03)      USAGE COMP-3 VALUE 1.
+             10 WS-ITEM-DESCONTO PIC 9(02)V9(2) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+      *    WS-LIMITE-ITENS IS THE CONFIGURABLE CEILING ON HOW MANY
+      *    DIFFERENT LINE ITEMS A SINGLE CHECKOUT CAN HOLD; IT MUST
+      *    NEVER EXCEED THE WS-PRODUTOS TABLE'S OCCURS 100
+       77 WS-LIMITE-ITENS      PIC 9(03)                  VALUE 100.
+       77 WS-QTD-ITENS         PIC 9(03)      USAGE COMP-3 VALUE ZEROES.
        77 WS-CONTADOR          PIC 9(03)      USAGE COMP-3 VALUE ZEROES.
+       77 WS-SUBTOTAL-ITEM     PIC 9(06)V9(2) USAGE COMP-3 VALUE ZEROES.
        77 WS-TOTAL             PIC 9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77 WS-TROCO             PIC 9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+      *
+      *    BLANKET PROMOTION: A FURTHER PERCENT DISCOUNT ON TOP OF ANY
+      *    PER-ITEM DISCOUNT WHEN THE CART TOTAL CROSSES THE THRESHOLD
+       77 WS-LIMIAR-PROMO      PIC 9(06)V9(2)             VALUE 500,00.
+       77 WS-PERC-PROMO        PIC 9(02)V9(2)             VALUE 10,00.
       *
        01 WS-TOTAL-EDIT        PIC ZZ.ZZZ.ZZ9,99           VALUE ZEROES.
+       01 WS-TROCO-EDIT        PIC ZZ.ZZZ.ZZ9,99           VALUE ZEROES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE     PIC 9(02)              VALUE ZEROES.
+           05 WS-ABEND-MESSAGE  PIC X(30)              VALUE SPACES.
       *
        PROCEDURE DIVISION.
        000-MAIN SECTION.
-           PERFORM 100-RECEIVE-DATA 
-              UNTIL WS-DESCRICAO EQUAL SPACES.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 150-RECEIVE-ITENS
+              UNTIL WS-PROD-CODIGO-IN EQUAL SPACES.
+           PERFORM 160-RECEIVE-PAGAMENTO.
            PERFORM 200-VALIDATE-DATA.
            PERFORM 300-PROCESS-DATA WS-QTD-ITENS TIMES.
+           PERFORM 350-APLICA-PROMOCAO.
+           PERFORM 360-CALCULA-TROCO.
            PERFORM 400-PRINT-RESULTS.
-           PERFORM 600-END-PROGRAM.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
        000-MAIN-END. EXIT.
-
       *
-       100-RECEIVE-DATA SECTION.
+       100-OPEN-DATA SECTION.
+           OPEN I-O PROD-FILE.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS             TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR PRODUTOS"   TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
            ACCEPT WS-DDS-ENTRADA.
+       100-OPEN-DATA-END. EXIT.
       *
-           IF (WS-DESCRICAO NOT EQUAL SPACES)
-               IF WS-QTD-ITENS EQUAL TO 1000
-                   PERFORM 500-ROT-ABEND
-               END-IF
+       150-RECEIVE-ITENS SECTION.
+           PERFORM 170-PROCESSA-ITEM.
       *
-               MOVE WS-DESCRICAO TO WS-ITEM-DESC(WS-QTD-ITENS)
-               MOVE WS-VALOR     TO WS-ITEM-VAL(WS-QTD-ITENS)
-               MOVE WS-QTD       TO WS-ITEM-QTD(WS-QTD-ITENS)
+           ACCEPT WS-DDS-ENTRADA.
+       150-RECEIVE-ITENS-END. EXIT.
+      *
+       160-RECEIVE-PAGAMENTO SECTION.
+           ACCEPT WS-DDS-PAGAMENTO.
+       160-RECEIVE-PAGAMENTO-END. EXIT.
+      *
+       170-PROCESSA-ITEM SECTION.
+           IF WS-QTD-ITENS EQUAL WS-LIMITE-ITENS
+               DISPLAY 'LIMITE DE ' WS-LIMITE-ITENS
+                       ' ITENS ATINGIDO. ITEM IGNORADO: '
+                       WS-PROD-CODIGO-IN
+               GO TO 170-PROCESSA-ITEM-END
            END-IF.
       *
-           ADD 1 TO WS-QTD-ITENS.
+           MOVE WS-PROD-CODIGO-IN TO PROD-CODIGO.
+           READ PROD-FILE
+               INVALID KEY
+                   DISPLAY 'PRODUTO NAO ENCONTRADO: ' WS-PROD-CODIGO-IN
+                   GO TO 170-PROCESSA-ITEM-END
+           END-READ.
+      *
+           IF PROD-ESTOQUE LESS THAN WS-QTD
+               DISPLAY 'ESTOQUE INSUFICIENTE PARA: ' WS-PROD-CODIGO-IN
+               GO TO 170-PROCESSA-ITEM-END
+           END-IF.
       *
-       100-RECEIVE-DATA-END. EXIT.
+           SUBTRACT WS-QTD FROM PROD-ESTOQUE.
+           REWRITE PROD-RECORD.
+      *
+           ADD 1 TO WS-QTD-ITENS.
+           MOVE PROD-CODIGO       TO WS-ITEM-CODIGO(WS-QTD-ITENS).
+           MOVE PROD-DESCRICAO    TO WS-ITEM-DESC(WS-QTD-ITENS).
+           MOVE PROD-VALOR        TO WS-ITEM-VAL(WS-QTD-ITENS).
+           MOVE WS-QTD            TO WS-ITEM-QTD(WS-QTD-ITENS).
+           MOVE PROD-DESCONTO     TO WS-ITEM-DESCONTO(WS-QTD-ITENS).
+       170-PROCESSA-ITEM-END. EXIT.
       *
        200-VALIDATE-DATA SECTION.
        200-VALIDATE-DATA-END. EXIT.
       *
        300-PROCESS-DATA SECTION.
            ADD 1 TO WS-CONTADOR.
-           COMPUTE WS-TOTAL = WS-TOTAL + (WS-ITEM-VAL(WS-CONTADOR) * 
-                                          WS-ITEM-QTD(WS-CONTADOR)).
+           COMPUTE WS-SUBTOTAL-ITEM ROUNDED =
+               WS-ITEM-VAL(WS-CONTADOR) * WS-ITEM-QTD(WS-CONTADOR) *
+               (1 - WS-ITEM-DESCONTO(WS-CONTADOR) / 100).
+           ADD WS-SUBTOTAL-ITEM TO WS-TOTAL.
        300-PROCESS-DATA-END. EXIT.
+      *
+       350-APLICA-PROMOCAO SECTION.
+           IF WS-TOTAL GREATER THAN WS-LIMIAR-PROMO
+               COMPUTE WS-TOTAL ROUNDED =
+                   WS-TOTAL * (1 - WS-PERC-PROMO / 100)
+           END-IF.
+       350-APLICA-PROMOCAO-END. EXIT.
+      *
+       360-CALCULA-TROCO SECTION.
+           IF NOT PGTO-DINHEIRO
+               MOVE ZEROES TO WS-TROCO
+               GO TO 360-CALCULA-TROCO-END
+           END-IF.
+      *
+           IF WS-VLR-PAGO LESS THAN WS-TOTAL
+               DISPLAY 'VALOR PAGO INSUFICIENTE PARA O TOTAL DA COMPRA.'
+               MOVE ZEROES TO WS-TROCO
+           ELSE
+               SUBTRACT WS-TOTAL FROM WS-VLR-PAGO GIVING WS-TROCO
+           END-IF.
+       360-CALCULA-TROCO-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
-           SUBTRACT 1 FROM WS-QTD-ITENS.
            MOVE WS-TOTAL TO WS-TOTAL-EDIT.
+           MOVE WS-TROCO TO WS-TROCO-EDIT.
       *
            DISPLAY '******************************'
            DISPLAY '********* RESULTADOS *********'
@@ -81,25 +186,38 @@
            DISPLAY 'PRODUTOS COMPRADOS'
            DISPLAY '******************************'
       *
+           MOVE ZEROES TO WS-CONTADOR.
            PERFORM VARYING WS-CONTADOR
-              FROM 1 BY 1 UNTIL WS-CONTADOR IS EQUAL TO WS-QTD-ITENS
-                 DISPLAY WS-ITEM-DESC(WS-CONTADOR)
+              FROM 1 BY 1 UNTIL WS-CONTADOR IS GREATER THAN WS-QTD-ITENS
+                 DISPLAY WS-ITEM-CODIGO(WS-CONTADOR) ' '
+                         WS-ITEM-DESC(WS-CONTADOR)
            END-PERFORM.
       *
            DISPLAY '******************************'
            DISPLAY 'TOTAL DA COMPRA ' WS-TOTAL-EDIT.
-      *
+           DISPLAY 'FORMA DE PAGAMENTO ' WS-FORMA-PGTO.
+           DISPLAY 'TROCO ' WS-TROCO-EDIT.
        400-PRINT-RESULTS-END. EXIT.
       *
-       500-ROT-ABEND SECTION.
-           DISPLAY 'O QUANTITATIVO DE ITENS E MAIOR QUE O SUPORTADO.'
-           MOVE 999 TO RETURN-CODE.
+       500-CLOSE-DATA SECTION.
+           CLOSE PROD-FILE.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
       *
-           PERFORM 600-END-PROGRAM.
-       500-ROT-ABEND-END. EXIT.
-
-       600-END-PROGRAM SECTION.
+       700-END-PROGRAM SECTION.
            GOBACK.
-       600-END-PROGRAM-END. EXIT.
+       700-END-PROGRAM-END. EXIT.
       *
        END PROGRAM COB007.
