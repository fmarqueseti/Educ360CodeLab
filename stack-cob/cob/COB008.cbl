@@ -4,6 +4,13 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : READ AND PRINT SEQUENTIAL FILE RECORDS           *
+      * 2025-07-08 FM  ABENDS ARE NOW ALSO APPENDED TO THE SHARED      *
+      *                ERRLOG HISTORY FILE                             *
+      * 2025-07-15 FM  ADDED RESTART/CHECKPOINT SUPPORT AGAINST THE    *
+      *                SHARED CHKPT FILE FOR LONG CATALOG PASSES       *
+      * 2025-08-03 FM  VALIDATES THE BOOKHDR HEADER/TRAILER ENVELOPE   *
+      *                WRITTEN BY COB009 SO A STALE/TRUNCATED FILE IS  *
+      *                CAUGHT INSTEAD OF SILENTLY LISTED               *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB008.
@@ -17,20 +24,86 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SEQ-IN   ASSIGN TO SEQIN
-                           ORGANIZATION IS SEQUENTIAL
+                           ORGANIZATION IS INDEXED
                            ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
                            FILE STATUS IS WS-FILE-STATUS.
+           SELECT ERR-LOG  ASSIGN       TO ERRLOG
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-ERRLOG-FILE-STATUS.
+           SELECT CHKPT-FILE ASSIGN     TO CHKPT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS CHKPT-PROGRAMA
+                           FILE STATUS  IS WS-CHKPT-FILE-STATUS.
+           SELECT BOOKHDR  ASSIGN       TO BOOKHDR
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-HDR-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  SEQ-IN
              RECORDING MODE IS F.
        COPY 'BOOKS'.
+      *
+       FD  ERR-LOG.
+       COPY 'ERRLOG'.
+      *
+       FD  CHKPT-FILE.
+       COPY 'CHKPT'.
+      *
+       FD  BOOKHDR.
+       COPY 'BOOKHDR'.
       *
        WORKING-STORAGE SECTION.
        77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-ERRLOG-FILE-STATUS     PIC 9(02).
+       77  WS-CHKPT-FILE-STATUS      PIC 9(02).
+       77  WS-HDR-FILE-STATUS        PIC 9(02).
+       77  WS-CONT-TOTAL-LIDO        PIC 9(07) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-HDR-QTD-ESPERADA       PIC 9(07)           VALUE ZEROES.
+       77  WS-RESTART-USADO          PIC X(01)           VALUE 'N'.
+       77  WS-CHKPT-EXISTE           PIC X(01) VALUE 'N'.
+       77  WS-MODO-RESTART           PIC X(01) VALUE 'N'.
+       77  WS-CHECKPOINT-INTERVAL    PIC 9(05) USAGE COMP-3
+                                                VALUE 00500.
+       77  WS-REC-DESDE-CHECKPOINT   PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
        77  WS-REC-READ               PIC 9(03) VALUE ZEROES.
        77  WS-STATUS-READ            PIC X(10) VALUE SPACES.
+      *
+       77  WS-GENERO-ANT             PIC X(20) VALUE SPACES.
+       77  WS-GENERO-QTD             PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-GENERO-QTD-EDIT        PIC ZZZZ9 VALUE ZEROES.
+      *
+       77  WS-LINHAS-POR-PAGINA      PIC 9(03) USAGE COMP-3
+                                                VALUE 020.
+       77  WS-LINHAS-NA-PAGINA       PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-NUM-PAGINA             PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-NUM-PAGINA-EDIT        PIC ZZ9   VALUE ZEROES.
+       77  WS-LINHAS-POR-REG         PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-LINHAS-POR-REG-BASE    PIC 9(03) USAGE COMP-3
+                                                VALUE 010.
+       77  WS-LINHAS-POR-REG-EMPR    PIC 9(03) USAGE COMP-3
+                                                VALUE 012.
+      *
+       77  WS-INCLUIR-BAIXADOS       PIC X(01) VALUE 'N'.
+      *
+       77  WS-CONT-LIDO              PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CONT-NAO-LIDO          PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CONT-LENDO             PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CONT-BAIXADO           PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
       *
        01  WS-ABEND.
            05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
@@ -41,40 +114,167 @@
            PERFORM 100-OPEN-DATA.
            PERFORM 200-VALIDATE-DATA.
            PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 380-LIMPA-CHECKPOINT.
+           PERFORM 395-VALIDA-TRAILER.
            PERFORM 400-PRINT-RESULTS.
            PERFORM 500-CLOSE-DATA.
            PERFORM 700-END-PROGRAM.
        000-MAIN-END. EXIT.
       *
        100-OPEN-DATA SECTION.
+           OPEN EXTEND ERR-LOG.
+           IF WS-ERRLOG-FILE-STATUS NOT EQUAL 00
+               MOVE WS-ERRLOG-FILE-STATUS     TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ERRLOG"    TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O CHKPT-FILE.
+           IF WS-CHKPT-FILE-STATUS NOT EQUAL 00
+               MOVE WS-CHKPT-FILE-STATUS    TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR CHKPT"   TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
            OPEN INPUT SEQ-IN.
            IF WS-FILE-STATUS NOT EQUAL 00
                MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
                MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
                PERFORM 600-ROT-ABEND
            END-IF.
+      *
+           DISPLAY 'LINHAS POR PAGINA (BRANCO = 20): ' WITH NO ADVANCING.
+           ACCEPT WS-LINHAS-POR-PAGINA.
+           IF WS-LINHAS-POR-PAGINA EQUAL ZEROES
+               MOVE 020 TO WS-LINHAS-POR-PAGINA
+           END-IF.
+      *
+           DISPLAY 'INCLUIR BAIXADOS (S/N)?          : ' WITH NO
+               ADVANCING.
+           ACCEPT WS-INCLUIR-BAIXADOS.
+      *
+           PERFORM 190-VALIDA-ENVELOPE.
+      *
+           PERFORM 180-CHECKPOINT-RESTART.
+      *
            READ SEQ-IN.
       *
        100-OPEN-DATA-END. EXIT.
+      *
+       190-VALIDA-ENVELOPE SECTION.
+           OPEN INPUT BOOKHDR.
+           IF WS-HDR-FILE-STATUS NOT EQUAL 00
+               MOVE WS-HDR-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR BOOKHDR"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ BOOKHDR
+               AT END
+                   MOVE 90                        TO WS-ABEND-CODE
+                   MOVE "BOOKS SEM CABECALHO"      TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+           END-READ.
+      *
+           IF NOT BOOKHDR-E-HEADER OR BOOKHDR-FILE-ID NOT EQUAL 'BOOKS'
+               MOVE 91                        TO WS-ABEND-CODE
+               MOVE "CABECALHO BOOKS INVALIDO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'ARQUIVO BOOKS CARREGADO EM: ' BOOKHDR-DATA-CARGA.
+      *
+           READ BOOKHDR
+               AT END
+                   MOVE 92                     TO WS-ABEND-CODE
+                   MOVE "BOOKS SEM TRAILER"    TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+           END-READ.
+      *
+           IF NOT BOOKHDR-E-TRAILER
+               MOVE 93                        TO WS-ABEND-CODE
+               MOVE "TRAILER BOOKS INVALIDO"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE BOOKHDR-QTD-REGISTROS TO WS-HDR-QTD-ESPERADA.
+           CLOSE BOOKHDR.
+       190-VALIDA-ENVELOPE-END. EXIT.
+      *
+       180-CHECKPOINT-RESTART SECTION.
+           MOVE 'COB008' TO CHKPT-PROGRAMA.
+           READ CHKPT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CHKPT-EXISTE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CHKPT-EXISTE
+           END-READ.
+      *
+           DISPLAY 'REINICIAR A PARTIR DO ULTIMO CHECKPOINT (S/N)?  : '
+               WITH NO ADVANCING.
+           ACCEPT WS-MODO-RESTART.
+           IF WS-MODO-RESTART NOT EQUAL 'S'
+               GO TO 180-CHECKPOINT-RESTART-END
+           END-IF.
+      *
+           IF WS-CHKPT-EXISTE NOT EQUAL 'S' OR CHKPT-LAST-ID EQUAL SPACES
+               DISPLAY 'NENHUM CHECKPOINT PENDENTE. INICIANDO DO '
+                       'PRIMEIRO REGISTRO.'
+               GO TO 180-CHECKPOINT-RESTART-END
+           END-IF.
+      *
+           MOVE 'S' TO WS-RESTART-USADO.
+           MOVE CHKPT-LAST-ID TO REC-ID.
+           START SEQ-IN KEY IS GREATER THAN REC-ID
+               INVALID KEY
+                   DISPLAY 'CHECKPOINT ALEM DO FIM DO ARQUIVO. NADA A '
+                           'PROCESSAR.'
+           END-START.
+           DISPLAY 'REINICIANDO APOS O REGISTRO ' CHKPT-LAST-ID.
+       180-CHECKPOINT-RESTART-END. EXIT.
       *
        200-VALIDATE-DATA SECTION.
        200-VALIDATE-DATA-END. EXIT.
       *
        300-PROCESS-DATA SECTION.
+           ADD 1 TO WS-CONT-TOTAL-LIDO.
+      *
+           IF REC-STATUS EQUAL 'B' AND WS-INCLUIR-BAIXADOS NOT EQUAL 'S'
+               PERFORM 370-CHECKPOINT-TALLY
+               READ SEQ-IN
+               GO TO 300-PROCESS-DATA-END
+           END-IF.
+      *
            EVALUATE REC-STATUS
                WHEN 'L'   MOVE "LIDO"         TO WS-STATUS-READ
+                          ADD 1 TO WS-CONT-LIDO
                WHEN 'N'   MOVE "NAO LIDO"     TO WS-STATUS-READ
+                          ADD 1 TO WS-CONT-NAO-LIDO
                WHEN 'E'   MOVE "LENDO"        TO WS-STATUS-READ
+                          ADD 1 TO WS-CONT-LENDO
+               WHEN 'B'   MOVE "BAIXADO"      TO WS-STATUS-READ
+                          ADD 1 TO WS-CONT-BAIXADO
                WHEN OTHER MOVE "DESCONHECIDO" TO WS-STATUS-READ
            END-EVALUATE.
+      *
+           IF REC-STATUS EQUAL 'E'
+               MOVE WS-LINHAS-POR-REG-EMPR TO WS-LINHAS-POR-REG
+           ELSE
+               MOVE WS-LINHAS-POR-REG-BASE TO WS-LINHAS-POR-REG
+           END-IF.
       *
            IF WS-REC-READ EQUAL ZEROES
-               DISPLAY '*************************'
-                       '*************************'
-               DISPLAY '********* LISTAGEM DO CAD'
-                       'ASTRO DE LIVROS *********'
-               DISPLAY '*************************'
-                       '*************************'
+               MOVE REC-GENERO TO WS-GENERO-ANT
+           END-IF.
+      *
+           IF REC-GENERO NOT EQUAL WS-GENERO-ANT
+               PERFORM 350-GENRE-BREAK
+           END-IF.
+      *
+           IF WS-REC-READ EQUAL ZEROES
+              OR WS-LINHAS-NA-PAGINA + WS-LINHAS-POR-REG
+                   GREATER THAN WS-LINHAS-POR-PAGINA
+               PERFORM 360-PAGE-HEADER
            END-IF.
       *
            DISPLAY ' REGISTRO...: ' REC-ID.
@@ -83,25 +283,117 @@
            DISPLAY ' ANO PUBLIC.: ' REC-ANO-PUBL.
            DISPLAY ' GENERO.....: ' REC-GENERO.
            DISPLAY ' STATUS.....: ' WS-STATUS-READ.
+           DISPLAY ' ISBN.......: ' REC-ISBN.
+           DISPLAY ' EXEMPLARES.: ' REC-COPIAS.
+           DISPLAY ' FILIAL.....: ' REC-FILIAL.
+           IF REC-STATUS EQUAL 'E'
+               DISPLAY ' MUTUARIO...: ' REC-MUTUARIO
+               DISPLAY ' DEVOLUCAO..: ' REC-DATA-DEVOLUCAO
+           END-IF.
            DISPLAY '**************************************************'.
            ADD 1 TO WS-REC-READ.
+           ADD 1 TO WS-GENERO-QTD.
+           ADD WS-LINHAS-POR-REG TO WS-LINHAS-NA-PAGINA.
       *
+           PERFORM 370-CHECKPOINT-TALLY.
            READ SEQ-IN.
       *
        300-PROCESS-DATA-END. EXIT.
+      *
+       370-CHECKPOINT-TALLY SECTION.
+           ADD 1 TO WS-REC-DESDE-CHECKPOINT.
+           IF WS-REC-DESDE-CHECKPOINT NOT LESS THAN
+              WS-CHECKPOINT-INTERVAL
+               PERFORM 375-GRAVA-CHECKPOINT
+           END-IF.
+       370-CHECKPOINT-TALLY-END. EXIT.
+      *
+       375-GRAVA-CHECKPOINT SECTION.
+           MOVE 'COB008' TO CHKPT-PROGRAMA.
+           MOVE REC-ID   TO CHKPT-LAST-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CHKPT-TIMESTAMP.
+           IF WS-CHKPT-EXISTE EQUAL 'S'
+               REWRITE CHKPT-RECORD
+           ELSE
+               WRITE CHKPT-RECORD
+               MOVE 'S' TO WS-CHKPT-EXISTE
+           END-IF.
+           MOVE ZEROES TO WS-REC-DESDE-CHECKPOINT.
+       375-GRAVA-CHECKPOINT-END. EXIT.
+      *
+       380-LIMPA-CHECKPOINT SECTION.
+           IF WS-CHKPT-EXISTE EQUAL 'S'
+               MOVE 'COB008' TO CHKPT-PROGRAMA
+               MOVE SPACES   TO CHKPT-LAST-ID
+               MOVE FUNCTION CURRENT-DATE(1:14) TO CHKPT-TIMESTAMP
+               REWRITE CHKPT-RECORD
+           END-IF.
+       380-LIMPA-CHECKPOINT-END. EXIT.
+      *
+       395-VALIDA-TRAILER SECTION.
+           IF WS-RESTART-USADO EQUAL 'S'
+               GO TO 395-VALIDA-TRAILER-END
+           END-IF.
+      *
+           IF WS-CONT-TOTAL-LIDO NOT EQUAL WS-HDR-QTD-ESPERADA
+               MOVE 94 TO WS-ABEND-CODE
+               MOVE "BOOKS DIVERGE DO TRAILER" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+       395-VALIDA-TRAILER-END. EXIT.
+      *
+       360-PAGE-HEADER SECTION.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE WS-NUM-PAGINA TO WS-NUM-PAGINA-EDIT.
+           MOVE ZEROES        TO WS-LINHAS-NA-PAGINA.
+      *
+           DISPLAY ' '.
+           DISPLAY '*************************'
+                   '*************************'.
+           DISPLAY '********* LISTAGEM DO CAD'
+                   'ASTRO DE LIVROS *********'.
+           DISPLAY '*************************'
+                   '*************************'.
+           DISPLAY ' PAGINA: ' WS-NUM-PAGINA-EDIT.
+           DISPLAY '**************************************************'.
+           DISPLAY ' ID    TITULO           AUTOR            ANO  '
+                   'GENERO        STATUS'.
+           DISPLAY '**************************************************'.
+       360-PAGE-HEADER-END. EXIT.
+      *
+       350-GENRE-BREAK SECTION.
+           IF WS-GENERO-QTD NOT EQUAL ZEROES
+               MOVE WS-GENERO-QTD TO WS-GENERO-QTD-EDIT
+               DISPLAY '----------------------------------------'
+               DISPLAY ' ' WS-GENERO-ANT ': ' WS-GENERO-QTD-EDIT
+                       ' TITULOS'
+               DISPLAY '----------------------------------------'
+           END-IF.
+           MOVE ZEROES     TO WS-GENERO-QTD.
+           MOVE REC-GENERO TO WS-GENERO-ANT.
+       350-GENRE-BREAK-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
+           PERFORM 350-GENRE-BREAK.
            DISPLAY ' '.
            DISPLAY '*******************************'.
            DISPLAY '********* ESTATISTICA *********'.
            DISPLAY '*******************************'.
            DISPLAY ' REGISTROS LIDOS ' WS-REC-READ '          *'.
            DISPLAY '*******************************'.
+           DISPLAY ' POR STATUS:'.
+           DISPLAY '   LIDO (L)......: ' WS-CONT-LIDO.
+           DISPLAY '   NAO LIDO (N)..: ' WS-CONT-NAO-LIDO.
+           DISPLAY '   LENDO (E).....: ' WS-CONT-LENDO.
+           DISPLAY '   BAIXADO (B)...: ' WS-CONT-BAIXADO.
+           DISPLAY '*******************************'.
       *
        400-PRINT-RESULTS-END. EXIT.
       *
        500-CLOSE-DATA SECTION.
            CLOSE SEQ-IN.
+           CLOSE CHKPT-FILE.
+           CLOSE ERR-LOG.
        500-CLOSE-DATA-END. EXIT.
       *
        600-ROT-ABEND SECTION.
@@ -113,6 +405,14 @@
            DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
            DISPLAY '****************************************'.
            MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           IF WS-ERRLOG-FILE-STATUS EQUAL 00
+               MOVE 'COB008'                TO ERRLOG-PROGRAMA
+               MOVE WS-ABEND-CODE           TO ERRLOG-CODIGO
+               MOVE WS-ABEND-MESSAGE        TO ERRLOG-MENSAGEM
+               MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP
+               WRITE ERRLOG-RECORD
+           END-IF.
       *
            PERFORM 700-END-PROGRAM.
        600-ROT-ABEND-END. EXIT.
