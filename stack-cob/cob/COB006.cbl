@@ -4,6 +4,13 @@
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
       * PURPOSE     : CALC FINAL INVESTMENT VALUE AND DISPLAY DETAILS  *
+      * 2025-07-02 FM  COMPOUND OVER THE INFORMED WS-MESES INSTEAD OF  *
+      *                A HARDCODED EXPONENT OF 3; RATE CAN NOW BE      *
+      *                SUPPLIED AS MONTHLY OR ANNUAL                   *
+      * 2025-07-03 FM  WITHHOLD INCOME TAX ON THE INVESTMENT GAIN,     *
+      *                USING THE REGRESSIVE RATE TABLE BASED ON HOW    *
+      *                LONG THE MONEY WAS APPLIED; ACCEPT A RECURRING  *
+      *                MONTHLY CONTRIBUTION (APORTE)                   *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB006.
@@ -21,14 +28,45 @@
            05 WS-CAPITAL       PIC 9(04)V9(2)              VALUE ZEROES.
            05 WS-MESES         PIC 9(02)                   VALUE ZEROES.
            05 WS-TAXA          PIC 9(02)V9(2)              VALUE ZEROES.
+           05 WS-TIPO-TAXA     PIC X(01)                   VALUE 'M'.
+               88 TAXA-MENSAL                               VALUE 'M'.
+               88 TAXA-ANUAL                                VALUE 'A'.
+           05 WS-APORTE        PIC 9(04)V9(2)              VALUE ZEROES.
       *
+       77 WS-QTD-MESES-BIN     PIC 9(03)      USAGE BINARY VALUE ZEROES.
+       77 WS-MES-ATUAL-BIN     PIC 9(03)      USAGE BINARY VALUE ZEROES.
+       77 WS-TAXA-MENSAL       PIC 9(02)V9(4) USAGE COMP-3 VALUE ZEROES.
        77 WS-FINAL             PIC 9(08)V9(4) USAGE COMP-3 VALUE ZEROES.
+       77 WS-TOT-APLICADO      PIC 9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77 WS-GANHO             PIC S9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77 WS-DIAS-APLICACAO    PIC 9(04)      USAGE COMP-3 VALUE ZEROES.
+       77 WS-IDX               PIC 9(02)      VALUE ZEROES.
+       77 WS-ALIQUOTA-IR       PIC 9V9(03)    USAGE COMP-3 VALUE ZEROES.
+       77 WS-VLR-IR            PIC 9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77 WS-FINAL-LIQUIDO     PIC 9(08)V9(2) USAGE COMP-3 VALUE ZEROES.
+      *
+      *    REGRESSIVE WITHHOLDING-TAX TABLE ON FIXED-INCOME GAINS,
+      *    BRACKETED BY THE NUMBER OF DAYS THE MONEY STAYED APPLIED
+      *    (30 DAYS PER MONTH IS USED AS THE DAY-COUNT CONVENTION)
+       01 WS-TABELA-IRR-VALORES.
+           05 FILLER PIC X(08) VALUE '01800225'.
+           05 FILLER PIC X(08) VALUE '03600200'.
+           05 FILLER PIC X(08) VALUE '07200175'.
+           05 FILLER PIC X(08) VALUE '99990150'.
+       01 WS-TABELA-IRR REDEFINES WS-TABELA-IRR-VALORES.
+           05 WS-IRR-FAIXA OCCURS 4 TIMES.
+               10 WS-IRR-LIMITE-DIAS  PIC 9(04).
+               10 WS-IRR-ALIQUOTA     PIC 9V9(03).
       *
        01 WS-DDS-EDIT.
            05 WS-CAPITAL-EDIT  PIC Z.ZZ9,99                VALUE ZEROES.
            05 WS-MESES-EDIT    PIC Z9                      VALUE ZEROES.
            05 WS-TAXA-EDIT     PIC Z9,99                   VALUE ZEROES.
+           05 WS-APORTE-EDIT   PIC Z.ZZ9,99                VALUE ZEROES.
            05 WS-FINAL-EDIT    PIC ZZ.ZZZ.ZZ9,99           VALUE ZEROES.
+           05 WS-GANHO-EDIT    PIC ZZ.ZZZ.ZZ9,99           VALUE ZEROES.
+           05 WS-VLR-IR-EDIT   PIC ZZ.ZZZ.ZZ9,99           VALUE ZEROES.
+           05 WS-FINAL-LIQ-EDIT PIC ZZ.ZZZ.ZZ9,99          VALUE ZEROES.
       *
        PROCEDURE DIVISION.
        000-MAIN SECTION.
@@ -48,19 +86,74 @@
       *
        300-PROCESS-DATA SECTION.
       *                   M = C (1 + i)^t
-           COMPUTE WS-FINAL = WS-CAPITAL * (1 + WS-TAXA / 100) ** 3.
+      *     WS-TIPO-TAXA = 'M' -> WS-TAXA IS ALREADY A MONTHLY RATE
+      *     WS-TIPO-TAXA = 'A' -> WS-TAXA IS AN ANNUAL RATE, CONVERTED
+      *                           TO ITS EQUIVALENT MONTHLY RATE SO
+      *                           COMPOUNDING CAN ALWAYS RUN MONTH BY
+      *                           MONTH OVER WS-MESES
+           MOVE WS-MESES TO WS-QTD-MESES-BIN.
+      *
+           IF TAXA-ANUAL
+               COMPUTE WS-TAXA-MENSAL =
+                   ((1 + WS-TAXA / 100) ** (1 / 12) - 1) * 100
+           ELSE
+               MOVE WS-TAXA TO WS-TAXA-MENSAL
+           END-IF.
+      *
+           MOVE WS-CAPITAL TO WS-FINAL.
+           MOVE WS-CAPITAL TO WS-TOT-APLICADO.
+           MOVE ZEROES     TO WS-MES-ATUAL-BIN.
+           PERFORM 310-CAPITALIZA-MES THRU 310-CAPITALIZA-MES-END
+               UNTIL WS-MES-ATUAL-BIN EQUAL WS-QTD-MESES-BIN.
+      *
+           COMPUTE WS-DIAS-APLICACAO = WS-MESES * 30.
+           MOVE 1 TO WS-IDX.
+           PERFORM 320-BUSCA-FAIXA-IRR THRU 320-BUSCA-FAIXA-IRR-END
+               UNTIL WS-DIAS-APLICACAO <= WS-IRR-LIMITE-DIAS(WS-IDX)
+                  OR WS-IDX EQUAL 4.
+      *
+           MOVE WS-IRR-ALIQUOTA(WS-IDX) TO WS-ALIQUOTA-IR.
+      *
+           COMPUTE WS-GANHO = WS-FINAL - WS-TOT-APLICADO.
+           IF WS-GANHO NOT GREATER THAN ZEROES
+               MOVE ZEROES TO WS-VLR-IR
+           ELSE
+               COMPUTE WS-VLR-IR ROUNDED = WS-GANHO * WS-ALIQUOTA-IR
+           END-IF.
+      *
+           COMPUTE WS-FINAL-LIQUIDO = WS-FINAL - WS-VLR-IR.
        300-PROCESS-DATA-END. EXIT.
+      *
+       310-CAPITALIZA-MES SECTION.
+           ADD 1 TO WS-MES-ATUAL-BIN.
+           COMPUTE WS-FINAL ROUNDED =
+               WS-FINAL * (1 + WS-TAXA-MENSAL / 100) + WS-APORTE.
+           ADD WS-APORTE TO WS-TOT-APLICADO.
+       310-CAPITALIZA-MES-END. EXIT.
+      *
+       320-BUSCA-FAIXA-IRR SECTION.
+           ADD 1 TO WS-IDX.
+       320-BUSCA-FAIXA-IRR-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
-           MOVE WS-CAPITAL TO WS-CAPITAL-EDIT.
-           MOVE WS-MESES   TO WS-MESES-EDIT.
-           MOVE WS-TAXA    TO WS-TAXA-EDIT.
-           MOVE WS-FINAL   TO WS-FINAL-EDIT.
+           MOVE WS-CAPITAL        TO WS-CAPITAL-EDIT.
+           MOVE WS-MESES           TO WS-MESES-EDIT.
+           MOVE WS-TAXA            TO WS-TAXA-EDIT.
+           MOVE WS-APORTE          TO WS-APORTE-EDIT.
+           MOVE WS-FINAL           TO WS-FINAL-EDIT.
+           MOVE WS-GANHO           TO WS-GANHO-EDIT.
+           MOVE WS-VLR-IR          TO WS-VLR-IR-EDIT.
+           MOVE WS-FINAL-LIQUIDO   TO WS-FINAL-LIQ-EDIT.
       *
            DISPLAY 'CAPITAL           '       WS-CAPITAL-EDIT.
            DISPLAY 'MESES                   ' WS-MESES-EDIT.
            DISPLAY 'TAXA                 '    WS-TAXA-EDIT.
-           DISPLAY 'CAPITALIZADO '            WS-FINAL-EDIT.
+           DISPLAY 'TIPO DA TAXA (M/A) '      WS-TIPO-TAXA.
+           DISPLAY 'APORTE MENSAL     '       WS-APORTE-EDIT.
+           DISPLAY 'CAPITALIZADO BRUTO '      WS-FINAL-EDIT.
+           DISPLAY 'GANHO LIQUIDO PERIODO ' WS-GANHO-EDIT.
+           DISPLAY 'IMPOSTO DE RENDA  '       WS-VLR-IR-EDIT.
+           DISPLAY 'CAPITALIZADO LIQUIDO '    WS-FINAL-LIQ-EDIT.
        400-PRINT-RESULTS-END. EXIT.
       *
        500-END-PROGRAM SECTION.
