@@ -0,0 +1,14 @@
+      ******************************************************************
+      * FILE NAME   : PAGTRANS                                         *
+      * DATE        : 2025-06-30                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PAYMENT TRANSACTION HISTORY RECORD COPY BOOK     *
+      * LRECL       : 40                                               *
+      ******************************************************************
+       01 PAGT-RECORD.
+           05 PAGT-SEQ               PIC 9(06).
+           05 PAGT-CONTA             PIC X(06).
+           05 PAGT-VALOR             PIC 9(06)V9(02).
+           05 PAGT-TIMESTAMP         PIC X(14).
+           05 FILLER                 PIC X(06).
