@@ -3,7 +3,16 @@
       * DATE        : 2025-06-03                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : SEARCH RECORDS IN SEQUENTIAL FILE                *
+      * PURPOSE     : SEARCH RECORDS IN THE BOOKS FILE                 *
+      * 2025-07-08 FM  ABENDS ARE NOW ALSO APPENDED TO THE SHARED      *
+      *                ERRLOG HISTORY FILE                             *
+      * 2025-07-15 FM  ADDED RESTART/CHECKPOINT SUPPORT AGAINST THE    *
+      *                SHARED CHKPT FILE FOR THE PARTIAL-SEARCH SCAN   *
+      * 2025-07-29 FM  ADDED BATCH LOOKUP OF A CONTROL FILE OF REC-IDS *
+      *                IN A SINGLE PASS OVER SEQ-IN                    *
+      * 2025-08-03 FM  VALIDATES THE BOOKHDR HEADER/TRAILER ENVELOPE   *
+      *                WRITTEN BY COB009 SO A STALE/TRUNCATED FILE IS  *
+      *                CAUGHT INSTEAD OF SILENTLY SEARCHED             *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB010.
@@ -17,22 +26,87 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT SEQ-IN   ASSIGN       TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS DYNAMIC
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+           SELECT ERR-LOG  ASSIGN       TO ERRLOG
                            ORGANIZATION IS SEQUENTIAL
                            ACCESS MODE  IS SEQUENTIAL
-                           FILE STATUS  IS WS-FILE-STATUS.
+                           FILE STATUS  IS WS-ERRLOG-FILE-STATUS.
+           SELECT CHKPT-FILE ASSIGN     TO CHKPT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS CHKPT-PROGRAMA
+                           FILE STATUS  IS WS-CHKPT-FILE-STATUS.
+           SELECT CTL-IN   ASSIGN       TO CTLIN
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-CTL-FILE-STATUS.
+           SELECT BOOKHDR  ASSIGN       TO BOOKHDR
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE  IS SEQUENTIAL
+                           FILE STATUS  IS WS-HDR-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  SEQ-IN
              RECORDING MODE IS F.
        COPY 'BOOKS'.
+      *
+       FD  ERR-LOG.
+       COPY 'ERRLOG'.
+      *
+       FD  CHKPT-FILE.
+       COPY 'CHKPT'.
+      *
+       FD  BOOKHDR.
+       COPY 'BOOKHDR'.
+      *
+       FD  CTL-IN
+             RECORDING MODE IS F.
+       01  CTL-REC.
+           05 CTL-REC-ID          PIC X(05).
       *
        WORKING-STORAGE SECTION.
        77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-ERRLOG-FILE-STATUS    PIC 9(02).
+       77  WS-CHKPT-FILE-STATUS     PIC 9(02).
+       77  WS-CTL-FILE-STATUS       PIC 9(02).
+       77  WS-HDR-FILE-STATUS       PIC 9(02).
+       77  WS-HDR-QTD-ESPERADA      PIC 9(07)              VALUE ZEROES.
+       77  WS-RESTART-USADO         PIC X(01)              VALUE 'N'.
+       77  WS-RESP-LOTE             PIC X(01)              VALUE 'N'.
+       77  WS-CHKPT-EXISTE          PIC X(01)              VALUE 'N'.
+       77  WS-MODO-RESTART          PIC X(01)              VALUE 'N'.
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(05) USAGE COMP-3
+                                               VALUE 00500.
+       77  WS-REC-DESDE-CHECKPOINT  PIC 9(05) USAGE COMP-3
+                                               VALUE ZEROES.
        77  WS-REC-READ              PIC 9(03) USAGE COMP-3 VALUE ZEROES.
        77  WS-REC-FOUND             PIC 9(03) USAGE COMP-3 VALUE ZEROES.
        77  WS-STATUS-READ           PIC X(10)              VALUE SPACES.
        77  WS-REC-ID                PIC X(05)              VALUE SPACES.
+       77  WS-INCLUIR-BAIXADOS      PIC X(01)              VALUE 'N'.
+      *
+       77  WS-MODO-BUSCA            PIC X(01)              VALUE SPACES.
+           88 WS-MODO-ID                                   VALUE 'I'.
+           88 WS-MODO-PARCIAL                               VALUE 'P'.
+           88 WS-MODO-LOTE                                  VALUE 'L'.
+       77  WS-AUTOR-BUSCA           PIC X(30)              VALUE SPACES.
+       77  WS-GENERO-BUSCA          PIC X(20)              VALUE SPACES.
+       77  WS-MATCH-SW              PIC X(01)              VALUE 'N'.
+       77  WS-SEARCH-LEN            PIC 9(02)               VALUE ZEROES.
+       77  WS-TALLY                 PIC 9(03)               VALUE ZEROES.
+      *
+       77  WS-LIMITE-LOTE           PIC 9(03)              VALUE 200.
+       77  WS-QTD-LOTE              PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-LOTE-IDX              PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+      *
+       01  WS-TABELA-LOTE.
+           05 WS-LOTE-ITEM OCCURS 200 TIMES.
+               10 WS-LOTE-ID        PIC X(05)              VALUE SPACES.
+               10 WS-LOTE-ACHOU     PIC X(01)              VALUE 'N'.
       *
        01  WS-ABEND.
            05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
@@ -42,13 +116,38 @@
        000-MAIN SECTION.
            PERFORM 100-OPEN-DATA.
            PERFORM 200-VALIDATE-DATA.
-           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           EVALUATE TRUE
+               WHEN WS-MODO-ID
+                   PERFORM 310-PROCESS-ID
+               WHEN WS-MODO-PARCIAL
+                   PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10
+                   PERFORM 380-LIMPA-CHECKPOINT
+                   PERFORM 396-VALIDA-TRAILER
+               WHEN WS-MODO-LOTE
+                   PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10
+                   PERFORM 390-LISTA-NAO-ENCONTRADOS
+                   PERFORM 396-VALIDA-TRAILER
+           END-EVALUATE.
            PERFORM 400-PRINT-RESULTS.
            PERFORM 500-CLOSE-DATA.
            PERFORM 700-END-PROGRAM.
        000-MAIN-END. EXIT.
       *
        100-OPEN-DATA SECTION.
+           OPEN EXTEND ERR-LOG.
+           IF WS-ERRLOG-FILE-STATUS NOT EQUAL 00
+               MOVE WS-ERRLOG-FILE-STATUS   TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ERRLOG"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O CHKPT-FILE.
+           IF WS-CHKPT-FILE-STATUS NOT EQUAL 00
+               MOVE WS-CHKPT-FILE-STATUS  TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR CHKPT" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
            OPEN INPUT SEQ-IN.
            IF WS-FILE-STATUS NOT EQUAL 00
                MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
@@ -56,67 +155,376 @@
                PERFORM 600-ROT-ABEND
            END-IF.
       *
-           READ SEQ-IN.
-           IF WS-FILE-STATUS NOT EQUAL 00
-               MOVE WS-FILE-STATUS                  TO WS-ABEND-CODE
-               MOVE "ERRO AO LER PRIMEIRO REGISTRO" TO WS-ABEND-MESSAGE
-               PERFORM 500-CLOSE-DATA THRU 600-ROT-ABEND
+           PERFORM 195-VALIDA-ENVELOPE.
+      *
+           DISPLAY 'BUSCA EM LOTE A PARTIR DE ARQUIVO DE CONTROLE '
+                   '(S/N)?  : ' WITH NO ADVANCING.
+           ACCEPT WS-RESP-LOTE.
+           IF WS-RESP-LOTE EQUAL 'S'
+               MOVE 'L' TO WS-MODO-BUSCA
+               OPEN INPUT CTL-IN
+               IF WS-CTL-FILE-STATUS NOT EQUAL 00
+                   MOVE WS-CTL-FILE-STATUS    TO WS-ABEND-CODE
+                   MOVE "ERRO AO ABRIR CTLIN" TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+               END-IF
+               PERFORM 185-CARREGA-LOTE
+               GO TO 190-PERGUNTA-BAIXADOS
            END-IF.
       *
            ACCEPT WS-REC-ID.
-           IF WS-REC-ID EQUAL SPACES
-               MOVE 600                TO WS-ABEND-CODE
-               MOVE "ID NAO INFORMADO" TO WS-ABEND-MESSAGE
-               PERFORM 600-ROT-ABEND
+           IF WS-REC-ID NOT EQUAL SPACES
+               MOVE 'I' TO WS-MODO-BUSCA
+           ELSE
+               DISPLAY 'AUTOR (BUSCA PARCIAL, BRANCO P/ IGNORAR)   : '
+                   WITH NO ADVANCING
+               ACCEPT WS-AUTOR-BUSCA
+               DISPLAY 'GENERO (BUSCA PARCIAL, BRANCO P/ IGNORAR)  : '
+                   WITH NO ADVANCING
+               ACCEPT WS-GENERO-BUSCA
+               IF WS-AUTOR-BUSCA EQUAL SPACES
+                  AND WS-GENERO-BUSCA EQUAL SPACES
+                   MOVE 95                       TO WS-ABEND-CODE
+                   MOVE "CRITERIO NAO INFORMADO" TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+               END-IF
+               MOVE 'P' TO WS-MODO-BUSCA
+           END-IF.
+      *
+       190-PERGUNTA-BAIXADOS.
+           DISPLAY 'INCLUIR BAIXADOS (S/N)?          : ' WITH NO
+               ADVANCING.
+           ACCEPT WS-INCLUIR-BAIXADOS.
+      *
+           IF WS-MODO-PARCIAL
+               PERFORM 180-CHECKPOINT-RESTART
+               READ SEQ-IN NEXT
+               IF WS-FILE-STATUS NOT EQUAL 00 AND NOT EQUAL 10
+                   MOVE WS-FILE-STATUS                  TO WS-ABEND-CODE
+                   MOVE "ERRO AO LER PRIMEIRO REGISTRO" TO
+                        WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+               END-IF
+           END-IF.
+      *
+           IF WS-MODO-LOTE
+               READ SEQ-IN NEXT
+               IF WS-FILE-STATUS NOT EQUAL 00 AND NOT EQUAL 10
+                   MOVE WS-FILE-STATUS                  TO WS-ABEND-CODE
+                   MOVE "ERRO AO LER PRIMEIRO REGISTRO" TO
+                        WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+               END-IF
            END-IF.
       *
        100-OPEN-DATA-END. EXIT.
+      *
+       195-VALIDA-ENVELOPE SECTION.
+           OPEN INPUT BOOKHDR.
+           IF WS-HDR-FILE-STATUS NOT EQUAL 00
+               MOVE WS-HDR-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR BOOKHDR"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ BOOKHDR
+               AT END
+                   MOVE 90                     TO WS-ABEND-CODE
+                   MOVE "BOOKS SEM CABECALHO"  TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+           END-READ.
+      *
+           IF NOT BOOKHDR-E-HEADER OR BOOKHDR-FILE-ID NOT EQUAL 'BOOKS'
+               MOVE 91                        TO WS-ABEND-CODE
+               MOVE "CABECALHO BOOKS INVALIDO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'ARQUIVO BOOKS CARREGADO EM: ' BOOKHDR-DATA-CARGA.
+      *
+           READ BOOKHDR
+               AT END
+                   MOVE 92                     TO WS-ABEND-CODE
+                   MOVE "BOOKS SEM TRAILER"    TO WS-ABEND-MESSAGE
+                   PERFORM 600-ROT-ABEND
+           END-READ.
+      *
+           IF NOT BOOKHDR-E-TRAILER
+               MOVE 93                        TO WS-ABEND-CODE
+               MOVE "TRAILER BOOKS INVALIDO"  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           MOVE BOOKHDR-QTD-REGISTROS TO WS-HDR-QTD-ESPERADA.
+           CLOSE BOOKHDR.
+       195-VALIDA-ENVELOPE-END. EXIT.
+      *
+       185-CARREGA-LOTE SECTION.
+           READ CTL-IN.
+           PERFORM 186-ARMAZENA-LOTE THRU 186-ARMAZENA-LOTE-END
+               UNTIL WS-CTL-FILE-STATUS EQUAL 10.
+       185-CARREGA-LOTE-END. EXIT.
+      *
+       186-ARMAZENA-LOTE SECTION.
+           IF CTL-REC-ID NOT EQUAL SPACES
+               IF WS-QTD-LOTE LESS THAN WS-LIMITE-LOTE
+                   ADD 1 TO WS-QTD-LOTE
+                   MOVE CTL-REC-ID TO WS-LOTE-ID(WS-QTD-LOTE)
+               ELSE
+                   DISPLAY 'LIMITE DE ' WS-LIMITE-LOTE
+                           ' REGISTROS ATINGIDO. IGNORADO: '
+                           CTL-REC-ID
+               END-IF
+           END-IF.
+           READ CTL-IN.
+           IF WS-CTL-FILE-STATUS NOT EQUAL 00 AND NOT EQUAL 10
+               MOVE WS-CTL-FILE-STATUS  TO WS-ABEND-CODE
+               MOVE "ERRO AO LER CTLIN" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+       186-ARMAZENA-LOTE-END. EXIT.
+      *
+       180-CHECKPOINT-RESTART SECTION.
+           MOVE 'COB010' TO CHKPT-PROGRAMA.
+           READ CHKPT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-CHKPT-EXISTE
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-CHKPT-EXISTE
+           END-READ.
+      *
+           DISPLAY 'REINICIAR A PARTIR DO ULTIMO CHECKPOINT (S/N)?  : '
+               WITH NO ADVANCING.
+           ACCEPT WS-MODO-RESTART.
+           IF WS-MODO-RESTART NOT EQUAL 'S'
+               GO TO 180-CHECKPOINT-RESTART-END
+           END-IF.
+      *
+           IF WS-CHKPT-EXISTE NOT EQUAL 'S' OR CHKPT-LAST-ID EQUAL SPACES
+               DISPLAY 'NENHUM CHECKPOINT PENDENTE. INICIANDO DO '
+                       'PRIMEIRO REGISTRO.'
+               GO TO 180-CHECKPOINT-RESTART-END
+           END-IF.
+      *
+           MOVE 'S' TO WS-RESTART-USADO.
+           MOVE CHKPT-LAST-ID TO REC-ID.
+           START SEQ-IN KEY IS GREATER THAN REC-ID
+               INVALID KEY
+                   DISPLAY 'CHECKPOINT ALEM DO FIM DO ARQUIVO. NADA A '
+                           'PROCESSAR.'
+           END-START.
+           DISPLAY 'REINICIANDO APOS O REGISTRO ' CHKPT-LAST-ID.
+       180-CHECKPOINT-RESTART-END. EXIT.
       *
        200-VALIDATE-DATA SECTION.
        200-VALIDATE-DATA-END. EXIT.
       *
        300-PROCESS-DATA SECTION.
-           IF REC-ID EQUAL WS-REC-ID
-               EVALUATE REC-STATUS
-                   WHEN 'L'   MOVE "LIDO"         TO WS-STATUS-READ
-                   WHEN 'N'   MOVE "NAO LIDO"     TO WS-STATUS-READ
-                   WHEN 'E'   MOVE "LENDO"        TO WS-STATUS-READ
-                   WHEN OTHER MOVE "DESCONHECIDO" TO WS-STATUS-READ
-               END-EVALUATE
-      *
-               IF WS-REC-FOUND EQUAL ZEROES
-                   DISPLAY '*************************'
-                           '*************************'
-                   DISPLAY '********* LISTAGEM DO CAD'
-                           'ASTRO DE LIVROS *********'
-                   DISPLAY '*************************'
-                           '*************************'
+           IF WS-MODO-LOTE
+               PERFORM 315-VERIFICA-LOTE
+           ELSE
+               PERFORM 320-VERIFICA-CRITERIO
+               IF WS-MATCH-SW EQUAL 'S'
+                  AND (REC-STATUS NOT EQUAL 'B'
+                       OR WS-INCLUIR-BAIXADOS EQUAL 'S')
+                   PERFORM 330-EXIBE-REGISTRO
+                   ADD 1 TO WS-REC-FOUND
                END-IF
-      *
-               DISPLAY ' REGISTRO...: ' REC-ID
-               DISPLAY ' TITULO.....: ' REC-TITULO
-               DISPLAY ' AUTOR......: ' REC-AUTOR
-               DISPLAY ' ANO PUBLIC.: ' REC-ANO-PUBL
-               DISPLAY ' GENERO.....: ' REC-GENERO
-               DISPLAY ' STATUS.....: ' WS-STATUS-READ
-               DISPLAY '******************************'
-                       '********************'
-      *
-               ADD 1 TO WS-REC-FOUND
            END-IF.
       *
-           ADD 1 TO WS-REC-READ
+           ADD 1 TO WS-REC-READ.
       *
-           READ SEQ-IN.
+           IF NOT WS-MODO-LOTE
+               PERFORM 370-CHECKPOINT-TALLY
+           END-IF.
+           READ SEQ-IN NEXT.
            IF WS-FILE-STATUS NOT EQUAL 00 AND NOT EQUAL 10
                MOVE WS-FILE-STATUS         TO WS-ABEND-CODE
                MOVE "ERRO AO LER REGISTRO" TO WS-ABEND-MESSAGE
-               PERFORM 500-CLOSE-DATA THRU 600-ROT-ABEND
+               PERFORM 600-ROT-ABEND
            END-IF.
       *
        300-PROCESS-DATA-END. EXIT.
+      *
+       315-VERIFICA-LOTE SECTION.
+           MOVE ZEROES TO WS-LOTE-IDX.
+           PERFORM 316-BUSCA-LOTE THRU 316-BUSCA-LOTE-END
+               UNTIL WS-LOTE-IDX EQUAL WS-QTD-LOTE.
+       315-VERIFICA-LOTE-END. EXIT.
+      *
+       316-BUSCA-LOTE SECTION.
+           ADD 1 TO WS-LOTE-IDX.
+           IF WS-LOTE-ID(WS-LOTE-IDX) EQUAL REC-ID
+               IF REC-STATUS NOT EQUAL 'B'
+                  OR WS-INCLUIR-BAIXADOS EQUAL 'S'
+                   PERFORM 330-EXIBE-REGISTRO
+                   ADD 1 TO WS-REC-FOUND
+               END-IF
+               MOVE 'S'        TO WS-LOTE-ACHOU(WS-LOTE-IDX)
+               MOVE WS-QTD-LOTE TO WS-LOTE-IDX
+           END-IF.
+       316-BUSCA-LOTE-END. EXIT.
+      *
+       370-CHECKPOINT-TALLY SECTION.
+           ADD 1 TO WS-REC-DESDE-CHECKPOINT.
+           IF WS-REC-DESDE-CHECKPOINT NOT LESS THAN
+              WS-CHECKPOINT-INTERVAL
+               PERFORM 375-GRAVA-CHECKPOINT
+           END-IF.
+       370-CHECKPOINT-TALLY-END. EXIT.
+      *
+       375-GRAVA-CHECKPOINT SECTION.
+           MOVE 'COB010' TO CHKPT-PROGRAMA.
+           MOVE REC-ID   TO CHKPT-LAST-ID.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CHKPT-TIMESTAMP.
+           IF WS-CHKPT-EXISTE EQUAL 'S'
+               REWRITE CHKPT-RECORD
+           ELSE
+               WRITE CHKPT-RECORD
+               MOVE 'S' TO WS-CHKPT-EXISTE
+           END-IF.
+           MOVE ZEROES TO WS-REC-DESDE-CHECKPOINT.
+       375-GRAVA-CHECKPOINT-END. EXIT.
+      *
+       380-LIMPA-CHECKPOINT SECTION.
+           IF WS-CHKPT-EXISTE EQUAL 'S'
+               MOVE 'COB010' TO CHKPT-PROGRAMA
+               MOVE SPACES   TO CHKPT-LAST-ID
+               MOVE FUNCTION CURRENT-DATE(1:14) TO CHKPT-TIMESTAMP
+               REWRITE CHKPT-RECORD
+           END-IF.
+       380-LIMPA-CHECKPOINT-END. EXIT.
+      *
+       396-VALIDA-TRAILER SECTION.
+           IF WS-RESTART-USADO EQUAL 'S'
+               GO TO 396-VALIDA-TRAILER-END
+           END-IF.
+      *
+           IF WS-REC-READ NOT EQUAL WS-HDR-QTD-ESPERADA
+               MOVE 94 TO WS-ABEND-CODE
+               MOVE "BOOKS DIVERGE DO TRAILER" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+       396-VALIDA-TRAILER-END. EXIT.
+      *
+       310-PROCESS-ID SECTION.
+           MOVE WS-REC-ID TO REC-ID.
+           READ SEQ-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-REC-READ
+                   IF REC-STATUS NOT EQUAL 'B'
+                      OR WS-INCLUIR-BAIXADOS EQUAL 'S'
+                       PERFORM 330-EXIBE-REGISTRO
+                       ADD 1 TO WS-REC-FOUND
+                   END-IF
+           END-READ.
+       310-PROCESS-ID-END. EXIT.
+      *
+       320-VERIFICA-CRITERIO SECTION.
+           MOVE 'N' TO WS-MATCH-SW.
+           IF WS-AUTOR-BUSCA NOT EQUAL SPACES
+               PERFORM 321-BUSCA-AUTOR
+           END-IF.
+           IF WS-MATCH-SW NOT EQUAL 'S' AND WS-GENERO-BUSCA NOT EQUAL
+              SPACES
+               PERFORM 322-BUSCA-GENERO
+           END-IF.
+       320-VERIFICA-CRITERIO-END. EXIT.
+      *
+       321-BUSCA-AUTOR SECTION.
+           MOVE ZEROES TO WS-TALLY.
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-AUTOR-BUSCA)).
+           IF WS-SEARCH-LEN GREATER THAN ZEROES
+               INSPECT REC-AUTOR TALLYING WS-TALLY FOR ALL
+                   WS-AUTOR-BUSCA(1:WS-SEARCH-LEN)
+           END-IF.
+           IF WS-TALLY GREATER THAN ZEROES
+               MOVE 'S' TO WS-MATCH-SW
+           END-IF.
+       321-BUSCA-AUTOR-END. EXIT.
+      *
+       322-BUSCA-GENERO SECTION.
+           MOVE ZEROES TO WS-TALLY.
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-GENERO-BUSCA)).
+           IF WS-SEARCH-LEN GREATER THAN ZEROES
+               INSPECT REC-GENERO TALLYING WS-TALLY FOR ALL
+                   WS-GENERO-BUSCA(1:WS-SEARCH-LEN)
+           END-IF.
+           IF WS-TALLY GREATER THAN ZEROES
+               MOVE 'S' TO WS-MATCH-SW
+           END-IF.
+       322-BUSCA-GENERO-END. EXIT.
+      *
+       330-EXIBE-REGISTRO SECTION.
+           EVALUATE REC-STATUS
+               WHEN 'L'   MOVE "LIDO"         TO WS-STATUS-READ
+               WHEN 'N'   MOVE "NAO LIDO"     TO WS-STATUS-READ
+               WHEN 'E'   MOVE "LENDO"        TO WS-STATUS-READ
+               WHEN 'B'   MOVE "BAIXADO"      TO WS-STATUS-READ
+               WHEN OTHER MOVE "DESCONHECIDO" TO WS-STATUS-READ
+           END-EVALUATE.
+      *
+           IF WS-REC-FOUND EQUAL ZEROES
+               DISPLAY '*************************'
+                       '*************************'
+               DISPLAY '********* LISTAGEM DO CAD'
+                       'ASTRO DE LIVROS *********'
+               DISPLAY '*************************'
+                       '*************************'
+           END-IF.
+      *
+           DISPLAY ' REGISTRO...: ' REC-ID.
+           DISPLAY ' TITULO.....: ' REC-TITULO.
+           DISPLAY ' AUTOR......: ' REC-AUTOR.
+           DISPLAY ' ANO PUBLIC.: ' REC-ANO-PUBL.
+           DISPLAY ' GENERO.....: ' REC-GENERO.
+           DISPLAY ' STATUS.....: ' WS-STATUS-READ.
+           DISPLAY ' ISBN.......: ' REC-ISBN.
+           DISPLAY ' EXEMPLARES.: ' REC-COPIAS.
+           DISPLAY ' FILIAL.....: ' REC-FILIAL.
+           IF REC-STATUS EQUAL 'E'
+               DISPLAY ' MUTUARIO...: ' REC-MUTUARIO
+               DISPLAY ' DEVOLUCAO..: ' REC-DATA-DEVOLUCAO
+           END-IF.
+           DISPLAY '******************************'
+                   '********************'.
+       330-EXIBE-REGISTRO-END. EXIT.
+      *
+       390-LISTA-NAO-ENCONTRADOS SECTION.
+           IF WS-QTD-LOTE EQUAL ZEROES
+               GO TO 390-LISTA-NAO-ENCONTRADOS-END
+           END-IF.
+      *
+           DISPLAY ' '.
+           DISPLAY '*******************************************'.
+           DISPLAY '***** RESULTADO DA BUSCA EM LOTE (CTLIN) *****'.
+           DISPLAY '*******************************************'.
+      *
+           MOVE ZEROES TO WS-LOTE-IDX.
+           PERFORM 395-EXIBE-ITEM-LOTE THRU 395-EXIBE-ITEM-LOTE-END
+               UNTIL WS-LOTE-IDX EQUAL WS-QTD-LOTE.
+           DISPLAY '*******************************************'.
+       390-LISTA-NAO-ENCONTRADOS-END. EXIT.
+      *
+       395-EXIBE-ITEM-LOTE SECTION.
+           ADD 1 TO WS-LOTE-IDX.
+           IF WS-LOTE-ACHOU(WS-LOTE-IDX) NOT EQUAL 'S'
+               DISPLAY ' REGISTRO NAO ENCONTRADO: '
+                       WS-LOTE-ID(WS-LOTE-IDX)
+           END-IF.
+       395-EXIBE-ITEM-LOTE-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
+           IF WS-REC-FOUND EQUAL ZEROES
+               DISPLAY ' '
+               DISPLAY 'NENHUM REGISTRO ENCONTRADO PARA O CRITERIO '
+                       'INFORMADO'
+           END-IF.
+      *
            DISPLAY ' '.
            DISPLAY '*******************************'.
            DISPLAY '********* ESTATISTICA *********'.
@@ -135,6 +543,13 @@
                MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
                PERFORM 600-ROT-ABEND
            END-IF.
+      *
+           CLOSE ERR-LOG.
+           CLOSE CHKPT-FILE.
+      *
+           IF WS-MODO-LOTE
+               CLOSE CTL-IN
+           END-IF.
       *
        500-CLOSE-DATA-END. EXIT.
       *
@@ -147,13 +562,20 @@
            DISPLAY '* MSG: ' WS-ABEND-MESSAGE '  *'.
            DISPLAY '****************************************'.
            MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           IF WS-ERRLOG-FILE-STATUS EQUAL 00
+               MOVE 'COB010'                TO ERRLOG-PROGRAMA
+               MOVE WS-ABEND-CODE           TO ERRLOG-CODIGO
+               MOVE WS-ABEND-MESSAGE        TO ERRLOG-MENSAGEM
+               MOVE FUNCTION CURRENT-DATE(1:14) TO ERRLOG-TIMESTAMP
+               WRITE ERRLOG-RECORD
+           END-IF.
       *
            PERFORM 700-END-PROGRAM.
        600-ROT-ABEND-END. EXIT.
-
+      *
        700-END-PROGRAM SECTION.
            GOBACK.
        700-END-PROGRAM-END. EXIT.
       *
        END PROGRAM COB010.
-
