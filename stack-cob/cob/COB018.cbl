@@ -0,0 +1,224 @@
+      ******************************************************************
+      * FILE NAME   : COB018                                           *
+      * DATE        : 2025-07-20                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : GENRE SUMMARY / COLLECTION-DEVELOPMENT REPORT    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB018.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-REC-LIDO               PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+       77  WS-LIMITE-GENEROS         PIC 9(03)           VALUE 050.
+       77  WS-QTD-GENEROS            PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-IDX                    PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-CONTADOR-INT           PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-ACHOU-SW               PIC X(01)           VALUE 'N'.
+      *
+       01  WS-TABELA-GENEROS.
+           05 WS-GENERO-ITEM OCCURS 50 TIMES.
+               10 WS-G-NOME          PIC X(20)            VALUE SPACES.
+               10 WS-G-QTD-TITULOS   PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+               10 WS-G-TOT-COPIAS    PIC 9(07) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+       01  WS-G-TEMP.
+           05 WS-G-TEMP-NOME         PIC X(20).
+           05 WS-G-TEMP-QTD          PIC 9(05) USAGE COMP-3.
+           05 WS-G-TEMP-COPIAS       PIC 9(07) USAGE COMP-3.
+      *
+       77  WS-TOT-TITULOS            PIC 9(06) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-TOT-COPIAS             PIC 9(08) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+       01  WS-QTD-TITULOS-EDIT        PIC ZZZZ9   VALUE ZEROES.
+       01  WS-TOT-COPIAS-EDIT         PIC ZZZZZZ9 VALUE ZEROES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 350-ORDENA-GENEROS.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ SEQ-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           ADD 1 TO WS-REC-LIDO.
+           PERFORM 310-ACUMULA-GENERO.
+      *
+           READ SEQ-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-ACUMULA-GENERO SECTION.
+           MOVE 'N' TO WS-ACHOU-SW.
+           MOVE ZEROES TO WS-IDX.
+           PERFORM 320-BUSCA-GENERO THRU 320-BUSCA-GENERO-END
+               UNTIL WS-IDX EQUAL WS-QTD-GENEROS
+                  OR WS-ACHOU-SW EQUAL 'S'.
+      *
+           IF WS-ACHOU-SW NOT EQUAL 'S'
+               IF WS-QTD-GENEROS LESS THAN WS-LIMITE-GENEROS
+                   ADD 1 TO WS-QTD-GENEROS
+                   MOVE WS-QTD-GENEROS TO WS-IDX
+                   MOVE REC-GENERO     TO WS-G-NOME(WS-IDX)
+                   MOVE 'S'            TO WS-ACHOU-SW
+               ELSE
+                   DISPLAY 'LIMITE DE ' WS-LIMITE-GENEROS
+                           ' GENEROS ATINGIDO. IGNORADO: ' REC-GENERO
+               END-IF
+           END-IF.
+      *
+           IF WS-ACHOU-SW EQUAL 'S'
+               ADD 1          TO WS-G-QTD-TITULOS(WS-IDX)
+               ADD REC-COPIAS TO WS-G-TOT-COPIAS(WS-IDX)
+           END-IF.
+       310-ACUMULA-GENERO-END. EXIT.
+      *
+       320-BUSCA-GENERO SECTION.
+           ADD 1 TO WS-IDX.
+           IF WS-G-NOME(WS-IDX) EQUAL REC-GENERO
+               MOVE 'S' TO WS-ACHOU-SW
+           END-IF.
+       320-BUSCA-GENERO-END. EXIT.
+      *
+       350-ORDENA-GENEROS SECTION.
+      *    SIMPLE DESCENDING EXCHANGE SORT ON TOTAL COPIES HELD, SMALL
+      *    ENOUGH A TABLE (AT MOST WS-LIMITE-GENEROS ROWS) THAT A SORT
+      *    VERB / WORK FILE WOULD BE OVERKILL
+           IF WS-QTD-GENEROS LESS THAN 2
+               GO TO 350-ORDENA-GENEROS-END
+           END-IF.
+      *
+           MOVE 1 TO WS-IDX.
+           PERFORM 360-PASSA-GENEROS THRU 360-PASSA-GENEROS-END
+               UNTIL WS-IDX GREATER THAN WS-QTD-GENEROS.
+       350-ORDENA-GENEROS-END. EXIT.
+      *
+       360-PASSA-GENEROS SECTION.
+           MOVE 1 TO WS-CONTADOR-INT.
+           PERFORM 370-COMPARA-PAR THRU 370-COMPARA-PAR-END
+               UNTIL WS-CONTADOR-INT GREATER THAN
+                     WS-QTD-GENEROS - 1.
+           ADD 1 TO WS-IDX.
+       360-PASSA-GENEROS-END. EXIT.
+      *
+       370-COMPARA-PAR SECTION.
+           IF WS-G-TOT-COPIAS(WS-CONTADOR-INT) LESS THAN
+              WS-G-TOT-COPIAS(WS-CONTADOR-INT + 1)
+               PERFORM 380-TROCA-GENEROS
+           END-IF.
+           ADD 1 TO WS-CONTADOR-INT.
+       370-COMPARA-PAR-END. EXIT.
+      *
+       380-TROCA-GENEROS SECTION.
+           MOVE WS-GENERO-ITEM(WS-CONTADOR-INT)     TO WS-G-TEMP.
+           MOVE WS-GENERO-ITEM(WS-CONTADOR-INT + 1) TO
+                WS-GENERO-ITEM(WS-CONTADOR-INT).
+           MOVE WS-G-TEMP TO WS-GENERO-ITEM(WS-CONTADOR-INT + 1).
+       380-TROCA-GENEROS-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*****************************************'.
+           DISPLAY '***** RELATORIO DE GENEROS DO ACERVO *****'.
+           DISPLAY '*****************************************'.
+           DISPLAY ' GENERO               TITULOS   COPIAS'.
+           DISPLAY '*****************************************'.
+      *
+           MOVE ZEROES TO WS-IDX.
+           PERFORM 410-EXIBE-GENERO THRU 410-EXIBE-GENERO-END
+               UNTIL WS-IDX EQUAL WS-QTD-GENEROS.
+      *
+           DISPLAY '*****************************************'.
+           MOVE WS-TOT-TITULOS TO WS-QTD-TITULOS-EDIT.
+           MOVE WS-TOT-COPIAS  TO WS-TOT-COPIAS-EDIT.
+           DISPLAY ' TOTAL                ' WS-QTD-TITULOS-EDIT
+                   '     ' WS-TOT-COPIAS-EDIT.
+           DISPLAY '*****************************************'.
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       410-EXIBE-GENERO SECTION.
+           ADD 1 TO WS-IDX.
+           MOVE WS-G-QTD-TITULOS(WS-IDX) TO WS-QTD-TITULOS-EDIT.
+           MOVE WS-G-TOT-COPIAS(WS-IDX)  TO WS-TOT-COPIAS-EDIT.
+           DISPLAY ' ' WS-G-NOME(WS-IDX) ' ' WS-QTD-TITULOS-EDIT
+                   '     ' WS-TOT-COPIAS-EDIT.
+      *
+           ADD WS-G-QTD-TITULOS(WS-IDX) TO WS-TOT-TITULOS.
+           ADD WS-G-TOT-COPIAS(WS-IDX)  TO WS-TOT-COPIAS.
+       410-EXIBE-GENERO-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB018.
