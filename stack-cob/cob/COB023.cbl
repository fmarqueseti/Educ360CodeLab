@@ -0,0 +1,283 @@
+      ******************************************************************
+      * FILE NAME   : COB023                                           *
+      * DATE        : 2025-08-07                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : HOLD/WAITLIST MAINTENANCE FOR CHECKED-OUT TITLES *
+      *               MODE S ADDS A PATRON TO A BOOK'S HOLD QUEUE;     *
+      *               MODE V SWEEPS A RETURNED TITLE AND NOTIFIES THE  *
+      *               NEXT ACTIVE HOLD IN LINE FOR IT                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB023.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-OUT  ASSIGN       TO SEQOUT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS RANDOM
+                           RECORD KEY   IS REC-ID
+                           FILE STATUS  IS WS-FILE-STATUS.
+           SELECT SEQ-HOLD ASSIGN       TO SEQHOLD
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE  IS DYNAMIC
+                           RECORD KEY   IS HOLD-CHAVE
+                           FILE STATUS  IS WS-HOLD-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-OUT.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-HOLD.
+       COPY 'HOLD'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS           PIC 9(02).
+       77  WS-HOLD-FILE-STATUS      PIC 9(02).
+       77  WS-REC-INCLUIDO          PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-NOTIFICADO        PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-REC-REJEITADO         PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-PROX-SEQ              PIC 9(03) USAGE COMP-3 VALUE ZEROES.
+       77  WS-VARRE-FIM-SW          PIC X(01)              VALUE 'N'.
+       77  WS-ACHOU-SW              PIC X(01)              VALUE 'N'.
+      *
+       77  WS-MODO                  PIC X(01)              VALUE SPACES.
+           88 WS-MODO-SOLICITA                             VALUE 'S'.
+           88 WS-MODO-VARREDURA                            VALUE 'V'.
+      *
+       01  WS-TRANS-DATA.           *> LRECL 23
+           05 WS-TRANS-ID           PIC X(05).
+           05 WS-TRANS-MUTUARIO     PIC X(10).
+           05 WS-TRANS-DATA-SOL     PIC 9(08).
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE         PIC 9(02)              VALUE ZEROES.
+           05 WS-ABEND-MESSAGE      PIC X(30)              VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-TRANS-ID EQUAL SPACES.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN I-O SEQ-OUT.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN I-O SEQ-HOLD.
+           IF WS-HOLD-FILE-STATUS NOT EQUAL 00
+               MOVE WS-HOLD-FILE-STATUS       TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. HOLD" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           ACCEPT WS-MODO.
+           ACCEPT WS-TRANS-DATA.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           EVALUATE TRUE
+               WHEN WS-MODO-SOLICITA
+                   PERFORM 310-SOLICITA-RESERVA
+               WHEN WS-MODO-VARREDURA
+                   PERFORM 320-NOTIFICA-PROXIMO
+               WHEN OTHER
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'MODO INVALIDO: ' WS-MODO
+           END-EVALUATE.
+      *
+           ACCEPT WS-TRANS-DATA.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-SOLICITA-RESERVA SECTION.
+           MOVE WS-TRANS-ID TO REC-ID.
+           READ SEQ-OUT
+               INVALID KEY
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' WS-TRANS-ID
+                   GO TO 310-SOLICITA-RESERVA-END
+           END-READ.
+      *
+           IF REC-STATUS NOT EQUAL 'E'
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'LIVRO DISPONIVEL, RESERVA DESNECESSARIA: '
+                       WS-TRANS-ID
+               GO TO 310-SOLICITA-RESERVA-END
+           END-IF.
+      *
+           PERFORM 330-DETERMINA-PROXIMO-SEQ.
+      *
+           MOVE WS-TRANS-ID       TO HOLD-ID
+           MOVE WS-PROX-SEQ       TO HOLD-SEQ
+           MOVE WS-TRANS-MUTUARIO TO HOLD-MUTUARIO
+           MOVE WS-TRANS-DATA-SOL TO HOLD-DATA-SOLICITACAO
+           MOVE 'A'               TO HOLD-STATUS.
+           WRITE HOLD-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'ERRO AO GRAVAR RESERVA: ' WS-TRANS-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-REC-INCLUIDO
+                   DISPLAY 'RESERVA INCLUIDA: ' WS-TRANS-ID ' SEQ '
+                           HOLD-SEQ
+           END-WRITE.
+       310-SOLICITA-RESERVA-END. EXIT.
+      *
+       320-NOTIFICA-PROXIMO SECTION.
+           MOVE WS-TRANS-ID TO REC-ID.
+           READ SEQ-OUT
+               INVALID KEY
+                   ADD 1 TO WS-REC-REJEITADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' WS-TRANS-ID
+                   GO TO 320-NOTIFICA-PROXIMO-END
+           END-READ.
+      *
+           IF REC-STATUS NOT EQUAL 'L'
+               ADD 1 TO WS-REC-REJEITADO
+               DISPLAY 'LIVRO AINDA NAO DISPONIVEL: ' WS-TRANS-ID
+               GO TO 320-NOTIFICA-PROXIMO-END
+           END-IF.
+      *
+           PERFORM 340-LOCALIZA-PROXIMA-ATIVA.
+      *
+           IF WS-ACHOU-SW EQUAL 'S'
+               MOVE 'N' TO HOLD-STATUS
+               REWRITE HOLD-RECORD
+               DISPLAY 'NOTIFICAR MUTUARIO ' HOLD-MUTUARIO
+                       ' - LIVRO DISPONIVEL: ' WS-TRANS-ID
+               ADD 1 TO WS-REC-NOTIFICADO
+           ELSE
+               DISPLAY 'NENHUMA RESERVA ATIVA PARA: ' WS-TRANS-ID
+           END-IF.
+       320-NOTIFICA-PROXIMO-END. EXIT.
+      *
+       330-DETERMINA-PROXIMO-SEQ SECTION.
+           MOVE ZEROES TO WS-PROX-SEQ.
+           MOVE 'N'    TO WS-VARRE-FIM-SW.
+           MOVE WS-TRANS-ID TO HOLD-ID.
+           MOVE 001         TO HOLD-SEQ.
+           START SEQ-HOLD KEY IS GREATER THAN OR EQUAL HOLD-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+           END-START.
+      *
+           PERFORM 335-VARRE-SEQ UNTIL WS-VARRE-FIM-SW EQUAL 'S'.
+      *
+           ADD 1 TO WS-PROX-SEQ.
+       330-DETERMINA-PROXIMO-SEQ-END. EXIT.
+      *
+       335-VARRE-SEQ SECTION.
+           READ SEQ-HOLD NEXT
+               AT END
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+           END-READ.
+      *
+           IF WS-VARRE-FIM-SW NOT EQUAL 'S'
+               IF HOLD-ID NOT EQUAL WS-TRANS-ID
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+               ELSE
+                   MOVE HOLD-SEQ TO WS-PROX-SEQ
+               END-IF
+           END-IF.
+       335-VARRE-SEQ-END. EXIT.
+      *
+       340-LOCALIZA-PROXIMA-ATIVA SECTION.
+           MOVE 'N' TO WS-ACHOU-SW.
+           MOVE 'N' TO WS-VARRE-FIM-SW.
+           MOVE WS-TRANS-ID TO HOLD-ID.
+           MOVE 001         TO HOLD-SEQ.
+           START SEQ-HOLD KEY IS GREATER THAN OR EQUAL HOLD-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+           END-START.
+      *
+           PERFORM 345-VARRE-ATIVA
+               UNTIL WS-VARRE-FIM-SW EQUAL 'S'
+                  OR WS-ACHOU-SW EQUAL 'S'.
+       340-LOCALIZA-PROXIMA-ATIVA-END. EXIT.
+      *
+       345-VARRE-ATIVA SECTION.
+           READ SEQ-HOLD NEXT
+               AT END
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+           END-READ.
+      *
+           IF WS-VARRE-FIM-SW NOT EQUAL 'S'
+               IF HOLD-ID NOT EQUAL WS-TRANS-ID
+                   MOVE 'S' TO WS-VARRE-FIM-SW
+               ELSE
+                   IF HOLD-ATIVA
+                       MOVE 'S' TO WS-ACHOU-SW
+                   END-IF
+               END-IF
+           END-IF.
+       345-VARRE-ATIVA-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' RESERVAS INCLUIDAS     ' WS-REC-INCLUIDO   '  *'.
+           DISPLAY ' RESERVAS NOTIFICADAS   ' WS-REC-NOTIFICADO '  *'.
+           DISPLAY ' TRANSACOES REJEITADAS  ' WS-REC-REJEITADO  '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-OUT.
+      *
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS             TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR O ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           CLOSE SEQ-HOLD.
+           IF WS-HOLD-FILE-STATUS NOT EQUAL 00
+               MOVE WS-HOLD-FILE-STATUS        TO WS-ABEND-CODE
+               MOVE "ERRO AO FECHAR ARQ. HOLD" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB023.
