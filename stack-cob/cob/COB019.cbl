@@ -0,0 +1,156 @@
+      ******************************************************************
+      * FILE NAME   : COB019                                           *
+      * DATE        : 2025-07-22                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PUBLICATION-YEAR RANGE FILTER REPORT             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB019.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-REC-LIDO               PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-REC-ENCONTRADO         PIC 9(05) USAGE COMP-3
+                                                VALUE ZEROES.
+      *
+       77  WS-ANO-INICIAL            PIC 9(04)           VALUE ZEROES.
+       77  WS-ANO-FINAL              PIC 9(04)           VALUE ZEROES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           DISPLAY 'ANO INICIAL (AAAA)               : ' WITH NO
+               ADVANCING.
+           ACCEPT WS-ANO-INICIAL.
+           DISPLAY 'ANO FINAL   (AAAA)               : ' WITH NO
+               ADVANCING.
+           ACCEPT WS-ANO-FINAL.
+      *
+           READ SEQ-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+           IF WS-ANO-INICIAL EQUAL ZEROES OR WS-ANO-FINAL EQUAL ZEROES
+               MOVE 90                         TO WS-ABEND-CODE
+               MOVE "PERIODO NAO INFORMADO"     TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           IF WS-ANO-INICIAL GREATER THAN WS-ANO-FINAL
+               MOVE 91                         TO WS-ABEND-CODE
+               MOVE "PERIODO INVERTIDO"         TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           ADD 1 TO WS-REC-LIDO.
+      *
+           IF REC-ANO-PUBL NOT LESS THAN WS-ANO-INICIAL
+              AND REC-ANO-PUBL NOT GREATER THAN WS-ANO-FINAL
+               PERFORM 310-EXIBE-REGISTRO
+           END-IF.
+      *
+           READ SEQ-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       310-EXIBE-REGISTRO SECTION.
+           IF WS-REC-ENCONTRADO EQUAL ZEROES
+               DISPLAY ' '
+               DISPLAY '*****************************************'
+               DISPLAY '***** LIVROS PUBLICADOS ENTRE ' WS-ANO-INICIAL
+                       ' E ' WS-ANO-FINAL ' *****'
+               DISPLAY '*****************************************'
+           END-IF.
+      *
+           DISPLAY ' REGISTRO...: ' REC-ID.
+           DISPLAY ' TITULO.....: ' REC-TITULO.
+           DISPLAY ' AUTOR......: ' REC-AUTOR.
+           DISPLAY ' ANO PUBLIC.: ' REC-ANO-PUBL.
+           DISPLAY ' GENERO.....: ' REC-GENERO.
+           DISPLAY '-------------------------------------------------'.
+      *
+           ADD 1 TO WS-REC-ENCONTRADO.
+       310-EXIBE-REGISTRO-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           IF WS-REC-ENCONTRADO EQUAL ZEROES
+               DISPLAY ' '
+               DISPLAY 'NENHUM REGISTRO PUBLICADO NO PERIODO INFORMADO'
+           END-IF.
+      *
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' REGISTROS LIDOS      ' WS-REC-LIDO      '  *'.
+           DISPLAY ' REGISTROS NO PERIODO ' WS-REC-ENCONTRADO '  *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB019.
