@@ -0,0 +1,17 @@
+      ******************************************************************
+      * FILE NAME   : BOOKREJ                                          *
+      * DATE        : 2025-06-10                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : BOOKS LOAD REJECT RECORD COPY BOOK               *
+      * LRECL       : 100                                              *
+      ******************************************************************
+       01 REJ-RECORD.
+           05 REJ-ID                 PIC X(05).
+           05 REJ-TITULO             PIC X(30).
+           05 REJ-AUTOR              PIC X(30).
+           05 REJ-ANO-PUBL           PIC 9(04).
+           05 REJ-GENERO             PIC X(20).
+           05 REJ-STATUS             PIC X(01).
+           05 REJ-MOTIVO             PIC X(04).
+           05 FILLER                 PIC X(06).
