@@ -0,0 +1,220 @@
+      ******************************************************************
+      * FILE NAME   : COB020                                           *
+      * DATE        : 2025-08-01                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : JSON (NDJSON) EXTRACT OF THE BOOK CATALOG FOR    *
+      *               THE ONLINE CATALOG LOOKUP PAGE                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB020.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SEQ-JSON ASSIGN TO SEQJSON
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-JSON-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-JSON.
+       01  JSON-LINE                 PIC X(300).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-JSON-FILE-STATUS       PIC 9(02).
+       77  WS-REC-EXPORTADO          PIC 9(05) VALUE ZEROES.
+      *
+       77  WS-ANO-PUBL-EDIT          PIC 9(04) VALUE ZEROES.
+       77  WS-COPIAS-EDIT            PIC 9(03) VALUE ZEROES.
+       77  WS-DATA-DEVOL-EDIT        PIC 9(08) VALUE ZEROES.
+      *
+       77  WS-JSON-ESC-IN            PIC X(30) VALUE SPACES.
+       77  WS-JSON-ESC-OUT           PIC X(60) VALUE SPACES.
+       77  WS-JSON-CHAR              PIC X(01) VALUE SPACES.
+       77  WS-JSON-IDX               PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-JSON-OUT-IDX           PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-JSON-IN-LEN            PIC 9(03) USAGE COMP-3
+                                                VALUE ZEROES.
+       77  WS-JSON-TITULO            PIC X(60) VALUE SPACES.
+       77  WS-JSON-AUTOR             PIC X(60) VALUE SPACES.
+       77  WS-JSON-GENERO            PIC X(60) VALUE SPACES.
+       77  WS-JSON-MUTUARIO          PIC X(60) VALUE SPACES.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-FILE-STATUS EQUAL 10.
+           PERFORM 400-PRINT-RESULTS.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           OPEN INPUT SEQ-IN.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS          TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQUIVO" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT SEQ-JSON.
+           IF WS-JSON-FILE-STATUS NOT EQUAL 00
+               MOVE WS-JSON-FILE-STATUS      TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR ARQ. JSON" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ SEQ-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           MOVE REC-ANO-PUBL       TO WS-ANO-PUBL-EDIT.
+           MOVE REC-COPIAS         TO WS-COPIAS-EDIT.
+           MOVE REC-DATA-DEVOLUCAO TO WS-DATA-DEVOL-EDIT.
+      *
+           MOVE REC-TITULO      TO WS-JSON-ESC-IN.
+           PERFORM 910-ESCAPE-JSON.
+           MOVE WS-JSON-ESC-OUT TO WS-JSON-TITULO.
+      *
+           MOVE REC-AUTOR       TO WS-JSON-ESC-IN.
+           PERFORM 910-ESCAPE-JSON.
+           MOVE WS-JSON-ESC-OUT TO WS-JSON-AUTOR.
+      *
+           MOVE REC-GENERO      TO WS-JSON-ESC-IN.
+           PERFORM 910-ESCAPE-JSON.
+           MOVE WS-JSON-ESC-OUT TO WS-JSON-GENERO.
+      *
+           MOVE REC-MUTUARIO    TO WS-JSON-ESC-IN.
+           PERFORM 910-ESCAPE-JSON.
+           MOVE WS-JSON-ESC-OUT TO WS-JSON-MUTUARIO.
+      *
+           MOVE SPACES TO JSON-LINE.
+           STRING '{"id":"'                   DELIMITED BY SIZE
+                  FUNCTION TRIM(REC-ID)        DELIMITED BY SIZE
+                  '","titulo":"'               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-TITULO)   DELIMITED BY SIZE
+                  '","autor":"'                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-AUTOR)    DELIMITED BY SIZE
+                  '","ano_publ":'              DELIMITED BY SIZE
+                  WS-ANO-PUBL-EDIT             DELIMITED BY SIZE
+                  ',"genero":"'                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-GENERO)   DELIMITED BY SIZE
+                  '","status":"'               DELIMITED BY SIZE
+                  REC-STATUS                   DELIMITED BY SIZE
+                  '","isbn":"'                 DELIMITED BY SIZE
+                  FUNCTION TRIM(REC-ISBN)      DELIMITED BY SIZE
+                  '","copias":'                DELIMITED BY SIZE
+                  WS-COPIAS-EDIT               DELIMITED BY SIZE
+                  ',"mutuario":"'              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-MUTUARIO) DELIMITED BY SIZE
+                  '","data_devolucao":'        DELIMITED BY SIZE
+                  WS-DATA-DEVOL-EDIT           DELIMITED BY SIZE
+                  '}'                          DELIMITED BY SIZE
+               INTO JSON-LINE
+           END-STRING.
+      *
+           WRITE JSON-LINE.
+           ADD 1 TO WS-REC-EXPORTADO.
+      *
+           READ SEQ-IN.
+      *
+       300-PROCESS-DATA-END. EXIT.
+      *
+       910-ESCAPE-JSON SECTION.
+           MOVE SPACES  TO WS-JSON-ESC-OUT.
+           MOVE ZEROES  TO WS-JSON-OUT-IDX.
+           COMPUTE WS-JSON-IN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-ESC-IN)).
+      *
+           IF WS-JSON-IN-LEN GREATER THAN ZEROES
+               PERFORM VARYING WS-JSON-IDX FROM 1 BY 1
+                       UNTIL WS-JSON-IDX GREATER THAN WS-JSON-IN-LEN
+                   PERFORM 915-ESCAPE-CHAR
+               END-PERFORM
+           END-IF.
+       910-ESCAPE-JSON-END. EXIT.
+      *
+       915-ESCAPE-CHAR SECTION.
+           MOVE WS-JSON-ESC-IN(WS-JSON-IDX:1) TO WS-JSON-CHAR.
+      *
+           EVALUATE TRUE
+               WHEN WS-JSON-CHAR EQUAL '"'
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE '\' TO WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE '"' TO WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+               WHEN WS-JSON-CHAR EQUAL '\'
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE '\' TO WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE '\' TO WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+               WHEN WS-JSON-CHAR LESS THAN SPACE
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE SPACE TO WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+               WHEN OTHER
+                   ADD 1 TO WS-JSON-OUT-IDX
+                   MOVE WS-JSON-CHAR TO
+                       WS-JSON-ESC-OUT(WS-JSON-OUT-IDX:1)
+           END-EVALUATE.
+       915-ESCAPE-CHAR-END. EXIT.
+      *
+       400-PRINT-RESULTS SECTION.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' REGISTROS EXPORTADOS  ' WS-REC-EXPORTADO '    *'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE SEQ-IN.
+           CLOSE SEQ-JSON.
+       500-CLOSE-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB020.
