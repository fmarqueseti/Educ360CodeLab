@@ -0,0 +1,132 @@
+      ******************************************************************
+      * FILE NAME   : COB014                                           *
+      * DATE        : 2025-06-27                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : SORT THE BOOKS FILE BY AUTHOR OR TITLE           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB014.
+       AUTHOR. FABIO MARQUES.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-IN   ASSIGN TO SEQIN
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS REC-ID
+                           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SEQ-SRT  ASSIGN TO SEQSRT
+                           ORGANIZATION IS SEQUENTIAL
+                           ACCESS MODE IS SEQUENTIAL
+                           FILE STATUS IS WS-SRT-FILE-STATUS.
+           SELECT SD-WORK  ASSIGN TO SORTWK1.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-IN
+             RECORDING MODE IS F.
+       COPY 'BOOKS'.
+      *
+       FD  SEQ-SRT
+             RECORDING MODE IS F.
+       01  SRT-RECORD.
+           05 SRT-ID                  PIC X(05).
+           05 SRT-TITULO              PIC X(30).
+           05 SRT-AUTOR                PIC X(30).
+           05 SRT-ANO-PUBL             PIC 9(04).
+           05 SRT-GENERO               PIC X(20).
+           05 SRT-STATUS               PIC X(01).
+           05 SRT-ISBN                 PIC X(13).
+           05 SRT-COPIAS               PIC 9(03).
+           05 SRT-MUTUARIO             PIC X(10).
+           05 SRT-DATA-DEVOLUCAO       PIC 9(08).
+           05 SRT-FILIAL               PIC X(04).
+           05 FILLER                   PIC X(01).
+      *
+       SD  SD-WORK.
+       01  SD-RECORD.
+           05 SD-ID                  PIC X(05).
+           05 SD-TITULO              PIC X(30).
+           05 SD-AUTOR                PIC X(30).
+           05 SD-ANO-PUBL             PIC 9(04).
+           05 SD-GENERO               PIC X(20).
+           05 SD-STATUS               PIC X(01).
+           05 SD-ISBN                 PIC X(13).
+           05 SD-COPIAS               PIC 9(03).
+           05 SD-MUTUARIO             PIC X(10).
+           05 SD-DATA-DEVOLUCAO       PIC 9(08).
+           05 SD-FILIAL               PIC X(04).
+           05 FILLER                  PIC X(01).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-FILE-STATUS            PIC 9(02).
+       77  WS-SRT-FILE-STATUS        PIC 9(02).
+       77  WS-CHAVE-ORDEM            PIC X(01) VALUE 'A'.
+           88 WS-ORDEM-AUTOR                   VALUE 'A'.
+           88 WS-ORDEM-TITULO                  VALUE 'T'.
+      *
+       01  WS-ABEND.
+           05 WS-ABEND-CODE          PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE       PIC X(30) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN SECTION.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA.
+           PERFORM 700-END-PROGRAM.
+       000-MAIN-END. EXIT.
+      *
+       100-OPEN-DATA SECTION.
+           DISPLAY 'ORDENAR POR AUTOR OU TITULO (A/T)?: ' WITH NO
+               ADVANCING.
+           ACCEPT WS-CHAVE-ORDEM.
+       100-OPEN-DATA-END. EXIT.
+      *
+       200-VALIDATE-DATA SECTION.
+           IF NOT WS-ORDEM-AUTOR AND NOT WS-ORDEM-TITULO
+               MOVE 99                       TO WS-ABEND-CODE
+               MOVE "CHAVE DE ORDEM INVALIDA" TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+       200-VALIDATE-DATA-END. EXIT.
+      *
+       300-PROCESS-DATA SECTION.
+           EVALUATE TRUE
+               WHEN WS-ORDEM-AUTOR
+                   SORT SD-WORK ON ASCENDING KEY SD-AUTOR
+                       USING SEQ-IN
+                       GIVING SEQ-SRT
+               WHEN WS-ORDEM-TITULO
+                   SORT SD-WORK ON ASCENDING KEY SD-TITULO
+                       USING SEQ-IN
+                       GIVING SEQ-SRT
+           END-EVALUATE.
+      *
+           DISPLAY 'CATALOGO ORDENADO GRAVADO EM SEQSRT.'.
+       300-PROCESS-DATA-END. EXIT.
+      *
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
+      *
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
+      *
+       700-END-PROGRAM SECTION.
+           GOBACK.
+       700-END-PROGRAM-END. EXIT.
+      *
+       END PROGRAM COB014.
