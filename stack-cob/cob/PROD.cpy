@@ -0,0 +1,16 @@
+      ******************************************************************
+      * FILE NAME   : PROD                                             *
+      * DATE        : 2025-07-05                                       *
+      * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+      * DATA CENTER : COMPANY.EDUC360                                  *
+      * PURPOSE     : PRODUCT MASTER RECORD COPY BOOK - PRICE, STOCK   *
+      *               ON-HAND AND AN OPTIONAL PROMOTIONAL DISCOUNT     *
+      * LRECL       : 56                                               *
+      ******************************************************************
+       01 PROD-RECORD.
+           05 PROD-CODIGO            PIC X(06).
+           05 PROD-DESCRICAO         PIC X(30).
+           05 PROD-VALOR             PIC 9(04)V9(2).
+           05 PROD-ESTOQUE           PIC 9(05).
+           05 PROD-DESCONTO          PIC 9(02)V9(2).
+           05 FILLER                 PIC X(05).
