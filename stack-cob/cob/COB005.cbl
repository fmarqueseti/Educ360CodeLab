@@ -3,7 +3,14 @@
       * DATE        : 2025-05-12                                       *
       * AUTHOR      : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
       * DATA CENTER : COMPANY.EDUC360                                  *
-      * PURPOSE     : CALC FINAL BALANCE AFTER PAYMENTS                *
+      * PURPOSE     : APPLY A BATCH OF PAYMENTS ACROSS THE ACCOUNT     *
+      *               PORTFOLIO, ENFORCING EACH ACCOUNT'S OVERDRAFT    *
+      *               LIMIT AND KEEPING A PAYMENT TRANSACTION HISTORY  *
+      * 2025-06-30 FM  REWORKED FROM A SINGLE IN-MEMORY BALANCE INTO   *
+      *                MULTI-ACCOUNT, FILE-BACKED PROCESSING. THIS     *
+      *                SUBSUMES THE PAYMENT-HISTORY AND OVERDRAFT      *
+      *                LIMIT REQUESTS, WHICH ARE NOW PER-ACCOUNT       *
+      *                (ACCT-LIMITE) RATHER THAN ONE GLOBAL VALUE      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COB005.
@@ -13,55 +20,191 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-FILE ASSIGN       TO ACCTFILE
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS RANDOM
+                            RECORD KEY   IS ACCT-NUMERO
+                            FILE STATUS  IS WS-FILE-STATUS.
+           SELECT PAG-IN    ASSIGN       TO PAGIN
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL
+                            FILE STATUS  IS WS-PAGIN-FILE-STATUS.
+           SELECT PAG-TRANS ASSIGN       TO PAGTRANS
+                            ORGANIZATION IS SEQUENTIAL
+                            ACCESS MODE  IS SEQUENTIAL
+                            FILE STATUS  IS WS-TRANS-FILE-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-FILE.
+       COPY 'ACCT'.
+      *
+       FD  PAG-IN
+             RECORDING MODE IS F.
+       COPY 'PAGIN'.
+      *
+       FD  PAG-TRANS.
+       COPY 'PAGTRANS'.
       *
        WORKING-STORAGE SECTION.
-       77 WS-SALDO-INICIAL     PIC  9(6)V9(2)              VALUE ZEROES.
-       77 WS-VALOR-PAGO        PIC  9(6)V9(2)              VALUE 1.
-       77 WS-VALORES-PAGOS     PIC  9(7)V9(2) USAGE COMP-3 VALUE ZEROES.
-       77 WS-SALDO-FINAL       PIC S9(6)V9(2) USAGE COMP-3 VALUE ZEROES.
+       77  WS-FILE-STATUS          PIC 9(02) VALUE ZEROES.
+       77  WS-PAGIN-FILE-STATUS    PIC 9(02) VALUE ZEROES.
+       77  WS-TRANS-FILE-STATUS    PIC 9(02) VALUE ZEROES.
+      *
+       77  WS-PROX-SEQ             PIC 9(06) USAGE COMP-3 VALUE ZEROES.
+       77  WS-SALDO-PROSPECTIVO    PIC S9(06)V9(02) USAGE COMP-3
+                                                    VALUE ZEROES.
+       77  WS-LIMITE-NEGATIVO      PIC S9(06)V9(02) USAGE COMP-3
+                                                    VALUE ZEROES.
+      *
+       77  WS-QTD-PAGA             PIC 9(05) VALUE ZEROES.
+       77  WS-QTD-REJEITADA        PIC 9(05) VALUE ZEROES.
+       77  WS-QTD-NAO-ENCONTRADA   PIC 9(05) VALUE ZEROES.
       *
-       77 WS-SALDO-INICIAL-EDIT PIC   ZZZ.ZZ9,99           VALUE ZEROES.
-       77 WS-VALORES-PAGOS-EDIT PIC Z.ZZZ.ZZ9,99           VALUE ZEROES.
-       77 WS-SALDO-FINAL-EDIT   PIC   ZZZ.ZZ9,99-          VALUE ZEROES.
+       01  WS-ABEND.
+           05 WS-ABEND-CODE        PIC 9(02) VALUE ZEROES.
+           05 WS-ABEND-MESSAGE     PIC X(30) VALUE SPACES.
       *
        PROCEDURE DIVISION.
        000-MAIN SECTION.
-           PERFORM 100-RECEIVE-DATA.
-           PERFORM 300-PROCESS-DATA UNTIL WS-VALOR-PAGO EQUAL 0.
+           PERFORM 100-OPEN-DATA.
+           PERFORM 200-VALIDATE-DATA.
+           PERFORM 300-PROCESS-DATA UNTIL WS-PAGIN-FILE-STATUS EQUAL 10.
            PERFORM 400-PRINT-RESULTS.
-           PERFORM 500-END-PROGRAM.
+           PERFORM 500-CLOSE-DATA.
+           PERFORM 700-END-PROGRAM.
        000-MAIN-END. EXIT.
       *
-       100-RECEIVE-DATA SECTION.
-           ACCEPT WS-SALDO-INICIAL.
-       100-RECEIVE-DATA-END. EXIT.
+       100-OPEN-DATA SECTION.
+           OPEN I-O ACCT-FILE.
+           IF WS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-FILE-STATUS           TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR CONTAS"   TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           OPEN INPUT PAG-IN.
+           IF WS-PAGIN-FILE-STATUS NOT EQUAL 00
+               MOVE WS-PAGIN-FILE-STATUS     TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR PAGTOS"   TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           PERFORM 105-DETERMINA-PROXIMO-SEQ.
+      *
+           OPEN EXTEND PAG-TRANS.
+           IF WS-TRANS-FILE-STATUS NOT EQUAL 00
+               MOVE WS-TRANS-FILE-STATUS     TO WS-ABEND-CODE
+               MOVE "ERRO AO ABRIR HISTOR."  TO WS-ABEND-MESSAGE
+               PERFORM 600-ROT-ABEND
+           END-IF.
+      *
+           READ PAG-IN.
+      *
+       100-OPEN-DATA-END. EXIT.
+      *
+      *    SCANS THE EXISTING PAYMENT-HISTORY FILE (OPENED FRESH EACH
+      *    RUN AS OPEN EXTEND, SO THE IN-MEMORY COUNTER MUST BE RE-
+      *    SEEDED FROM THE HIGHEST SEQUENCE ALREADY ON DISK) SO NEW
+      *    HISTORY RECORDS CONTINUE THE SEQUENCE INSTEAD OF COLLIDING
+      *    WITH PRIOR RUNS
+       105-DETERMINA-PROXIMO-SEQ SECTION.
+           MOVE ZEROES TO WS-PROX-SEQ.
+           OPEN INPUT PAG-TRANS.
+           IF WS-TRANS-FILE-STATUS EQUAL 00
+               READ PAG-TRANS
+               PERFORM 106-VARRE-HISTORICO
+                   UNTIL WS-TRANS-FILE-STATUS EQUAL 10
+               CLOSE PAG-TRANS
+           END-IF.
+       105-DETERMINA-PROXIMO-SEQ-END. EXIT.
+      *
+       106-VARRE-HISTORICO SECTION.
+           IF PAGT-SEQ GREATER THAN WS-PROX-SEQ
+               MOVE PAGT-SEQ TO WS-PROX-SEQ
+           END-IF.
+      *
+           READ PAG-TRANS.
+       106-VARRE-HISTORICO-END. EXIT.
       *
        200-VALIDATE-DATA SECTION.
        200-VALIDATE-DATA-END. EXIT.
       *
        300-PROCESS-DATA SECTION.
-           ACCEPT WS-VALOR-PAGO.
-           ADD WS-VALOR-PAGO TO WS-VALORES-PAGOS.
+           MOVE PAGIN-CONTA TO ACCT-NUMERO.
+           READ ACCT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-QTD-NAO-ENCONTRADA
+                   DISPLAY 'CONTA NAO ENCONTRADA: ' PAGIN-CONTA
+               NOT INVALID KEY
+                   PERFORM 310-APLICA-PAGAMENTO
+           END-READ.
+      *
+           READ PAG-IN.
+      *
        300-PROCESS-DATA-END. EXIT.
+      *
+       310-APLICA-PAGAMENTO SECTION.
+           SUBTRACT PAGIN-VALOR FROM ACCT-SALDO
+               GIVING WS-SALDO-PROSPECTIVO.
+           COMPUTE WS-LIMITE-NEGATIVO = ZEROES - ACCT-LIMITE.
+      *
+           IF WS-SALDO-PROSPECTIVO LESS THAN WS-LIMITE-NEGATIVO
+               ADD 1 TO WS-QTD-REJEITADA
+               DISPLAY 'PAGAMENTO REJEITADO (LIMITE): ' PAGIN-CONTA
+           ELSE
+               MOVE WS-SALDO-PROSPECTIVO TO ACCT-SALDO
+               REWRITE ACCT-RECORD
+               PERFORM 320-GRAVA-HISTORICO
+               ADD 1 TO WS-QTD-PAGA
+           END-IF.
+       310-APLICA-PAGAMENTO-END. EXIT.
+      *
+       320-GRAVA-HISTORICO SECTION.
+           ADD 1 TO WS-PROX-SEQ.
+           MOVE WS-PROX-SEQ                TO PAGT-SEQ.
+           MOVE PAGIN-CONTA                TO PAGT-CONTA.
+           MOVE PAGIN-VALOR                TO PAGT-VALOR.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO PAGT-TIMESTAMP.
+           WRITE PAGT-RECORD.
+       320-GRAVA-HISTORICO-END. EXIT.
       *
        400-PRINT-RESULTS SECTION.
-           SUBTRACT WS-VALORES-PAGOS FROM WS-SALDO-INICIAL
-             GIVING WS-SALDO-FINAL.
+           DISPLAY ' '.
+           DISPLAY '*******************************'.
+           DISPLAY '********* ESTATISTICA *********'.
+           DISPLAY '*******************************'.
+           DISPLAY ' PAGAMENTOS APLICADOS   ' WS-QTD-PAGA           '*'.
+           DISPLAY ' PAGAMENTOS REJEITADOS  ' WS-QTD-REJEITADA      '*'.
+           DISPLAY ' CONTAS NAO ENCONTRADAS ' WS-QTD-NAO-ENCONTRADA '*'.
+           DISPLAY '*******************************'.
+      *
+       400-PRINT-RESULTS-END. EXIT.
+      *
+       500-CLOSE-DATA SECTION.
+           CLOSE ACCT-FILE.
+           CLOSE PAG-IN.
+           CLOSE PAG-TRANS.
+       500-CLOSE-DATA-END. EXIT.
       *
-           MOVE WS-SALDO-INICIAL TO WS-SALDO-INICIAL-EDIT.
-           MOVE WS-VALORES-PAGOS TO WS-VALORES-PAGOS-EDIT.
-           MOVE WS-SALDO-FINAL   TO WS-SALDO-FINAL-EDIT.
+       600-ROT-ABEND SECTION.
+           DISPLAY '****************************************'.
+           DISPLAY '***************** ABEND ****************'.
+           DISPLAY '****************************************'.
+           DISPLAY ' CODIGO: ' WS-ABEND-CODE
+                   '                            *'.
+           DISPLAY ' MSG: ' WS-ABEND-MESSAGE '   *'.
+           DISPLAY '****************************************'.
+           MOVE WS-ABEND-CODE TO RETURN-CODE.
       *
-           DISPLAY "SALDO INICIAL   " WS-SALDO-INICIAL-EDIT.
-           DISPLAY "PAGAMENTOS    "   WS-VALORES-PAGOS-EDIT.
-           DISPLAY "SALDO FINAL     " WS-SALDO-FINAL-EDIT.
-       400-PRINT-RESULTS-END. EXIT.      
+           PERFORM 700-END-PROGRAM.
+       600-ROT-ABEND-END. EXIT.
       *
-       500-END-PROGRAM SECTION.
+       700-END-PROGRAM SECTION.
            GOBACK.
-       500-END-PROGRAM-END. EXIT.
+       700-END-PROGRAM-END. EXIT.
       *
        END PROGRAM COB005.
-
