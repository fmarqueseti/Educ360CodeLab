@@ -0,0 +1,32 @@
+//CATREFR  JOB (EDUC360),'CATALOGO NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NAME   : CATREFR                                          *
+//* DATE       : 2025-06-28                                       *
+//* AUTHOR     : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)         *
+//* DATA CENTER: COMPANY.EDUC360                                  *
+//* PURPOSE    : NIGHTLY BOOKS CATALOG REFRESH - LOAD DAY'S NEW    *
+//*              TITLES (COB009) THEN PRINT THE FULL LISTING       *
+//*              (COB008), STOPPING THE LISTING STEP IF THE LOAD   *
+//*              STEP DID NOT END CLEAN.                           *
+//*****************************************************************
+//STEP010  EXEC PGM=COB009
+//SEQOUT   DD DSN=COMPANY.EDUC360.BOOKS,DISP=SHR
+//SEQREJ   DD DSN=COMPANY.EDUC360.BOOKS.REJEITOS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//BOOKHDR  DD DSN=COMPANY.EDUC360.BOOKS.HDR,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSIN    DD DSN=COMPANY.EDUC360.BOOKS.CARGA,DISP=SHR
+//*
+//STEP020  EXEC PGM=COB008,COND=(0,NE,STEP010)
+//SEQIN    DD DSN=COMPANY.EDUC360.BOOKS,DISP=SHR
+//BOOKHDR  DD DSN=COMPANY.EDUC360.BOOKS.HDR,DISP=SHR
+//SYSIN    DD *
+0020
+N
+N
+/*
